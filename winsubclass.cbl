@@ -68,11 +68,49 @@
        special-names.
            call-convention 74 is winapi.
 
+       input-output section.
+       file-control.
+           select menu-icon-map-file assign "custmenu.map"
+           organization is sequential
+           file status is ws-icon-map-file-status.
+
+           select menu-usage-file assign "custmenu.use"
+           organization is indexed
+           record key is use-rec-text
+           access is dynamic
+           file status is ws-usage-file-status.
+
+           select menu-theme-file assign "custmenu.thm"
+           organization is line sequential
+           file status is ws-theme-file-status.
+
       *select xml-stream assign "out.xml"
       *      organization  is xml
       *      document-type is "group"
       *      file status is xml-bookdb-status.
 
+       file section.
+       fd  menu-icon-map-file.
+       01  menu-icon-map-record.
+           03  map-rec-text            pic x(100).
+           03  map-rec-icon-code       pic x(8).
+
+       fd  menu-usage-file.
+       01  menu-usage-record.
+           03  use-rec-text            pic x(100).
+           03  use-rec-count           pic 9(9).
+
+      ***** One record per named colour. thm-rec-name is matched
+      ***** against the ws-theme-xxx-name constants below - any
+      ***** name not recognised, and any named colour with no
+      ***** record at all, simply keeps its compiled-in default.
+       fd  menu-theme-file.
+       01  menu-theme-record.
+           03  thm-rec-name            pic x(20).
+           03  thm-rec-red             pic 9(3).
+           03  thm-rec-green           pic 9(3).
+           03  thm-rec-blue            pic 9(3).
+
        working-storage section.
        copy "mfres.cpy".
       ************************************************************************
@@ -81,7 +119,8 @@
        78  icon-offset-x           value 4.
        78  max-menu-items          value 1000.
        78  max-menu-string         value 100.
-       78  max-active-windows      value 15.
+       78  max-active-windows      value 64.
+       78  max-icon-map-entries    value 200.
 
        01  ws-first-timeflag       pic 9   value 0.
            88  first-time-in               value 0.
@@ -92,23 +131,60 @@
            03  menu-str-len        pic 9(9) comp-5 value 0.
            03  menu-icon           HICON.
            03  menu-ftype          UINT.
+           03  menu-item-id        UINT.
+           03  menu-use-count      pic 9(9) comp-5 value 0.
+           03  menu-parent-hmenu   HMENU.
+           03  menu-position       pic 9(9) comp-5 value 0.
+           03  menu-owner-hwnd     HWND.
        01  menu-itemcount          pic 9(9) comp-5 value 0.
 
+      *    Items with a usage count below this have been picked
+      *    rarely (or never) this session and are demoted visually
+      *    in DrawMenuItem the same way a disabled item is dimmed -
+      *    our take on the Office "personalized menus" chevron
+      *    without the extra click-to-expand UI that would need.
+       78  menu-demote-threshold   value 3.
+
        01  retval                  BOOL.
        01  callback-retval         BOOL.
        01  mywinproc               procedure-pointer.
        01  oldwinproc              procedure-pointer.
        01  ws-retcode              long redefines oldwinproc.
        01  App-mResult             DWORD.
+       01  App-mResult-redef       redefines App-mResult.
+           03  App-mResult-LoWord  pic 9(4) comp-5.
+           03  App-mResult-HiWord  pic 9(4) comp-5.
 
        01  ws-proc                 procedure-pointer.
 
+       78  MNC-IGNORE              value 0.
+       78  MNC-CLOSE               value 1.
+       78  MNC-EXECUTE             value 2.
+       78  MNC-SELECT              value 3.
+
+      ***** Type-ahead search across owner-draw menu items
+      ***** (WM-MENUCHAR). Owner-draw menus opt out of Windows' own
+      ***** mnemonic-text matching since Windows can't read text it
+      ***** never drew, so without this, typing a letter while a
+      ***** menu is open does nothing - Find-Type-Ahead-Match
+      ***** reproduces it from the text already captured into
+      ***** menu-details.
+       01  ws-typeahead-code        pic x comp-5.
+       01  ws-typeahead-char        redefines ws-typeahead-code pic x.
+       01  ws-typeahead-itemchar    pic x.
+       01  ws-typeahead-matchcount  pic 9(4) comp-5 value 0.
+       01  ws-typeahead-firstmatch  pic 9(9) comp-5 value 0.
+       01  ws-typeahead-nextmatch   pic 9(9) comp-5 value 0.
+       01  ws-typeahead-lastmenu    HMENU.
+       01  ws-typeahead-lastix      pic 9(9) comp-5 value 0.
+
        01  anHMENU                 HMENU.
        01  asubHMENU               HMENU.
        01  wx-menu                 int.
 
        78  MIIM-FTYPE          value h"00000100".
        78  MIIM-STRING         value h"00000040".
+       78  MIIM-ID             value h"00000002".
 
        01  ws-uintptr              uint.
        01  ws-myptr redefines ws-uintptr pointer.
@@ -125,6 +201,56 @@
 
        01 ws-text-col      COLORREF.
        01 ws-colour-grey   COLORREF.
+       01 ws-colour-demote COLORREF.
+       01 ws-prior-text-col COLORREF.
+
+      ***** Menu colour theme. These carry the long-standing
+      ***** hard-coded values as defaults and are overridden, one
+      ***** named colour at a time, by load-menu-theme reading
+      ***** custmenu.thm - so a colour scheme change no longer
+      ***** needs a recompile.
+       78  theme-name-grey        value "GREY".
+       78  theme-name-select      value "SELECT".
+       78  theme-name-demote      value "DEMOTE".
+
+       01  ws-theme-grey-red      pic 9(3) comp-5 value 190.
+       01  ws-theme-grey-green    pic 9(3) comp-5 value 190.
+       01  ws-theme-grey-blue     pic 9(3) comp-5 value 190.
+
+       01  ws-theme-select-red    pic 9(3) comp-5 value 255.
+       01  ws-theme-select-green  pic 9(3) comp-5 value 255.
+       01  ws-theme-select-blue   pic 9(3) comp-5 value 198.
+
+      ***** A lower-usage item is only "not picked much yet", not
+      ***** disabled, so it gets its own, lighter dimming colour
+      ***** rather than reusing ws-colour-grey - a fresh session with
+      ***** every count still at zero would otherwise render every
+      ***** enabled item as if it were disabled.
+       01  ws-theme-demote-red    pic 9(3) comp-5 value 120.
+       01  ws-theme-demote-green  pic 9(3) comp-5 value 120.
+       01  ws-theme-demote-blue   pic 9(3) comp-5 value 120.
+
+       01  ws-theme-eof-flag      pic 9   value 0.
+           88  theme-eof                  value 1.
+
+      ***** custmenu.thm, custmenu.use and custmenu.map are all
+      ***** optional - on a fresh install none of them has been
+      ***** created yet, and without checking the file status an
+      ***** open against a missing file aborts the whole program
+      ***** instead of just keeping the compiled-in defaults/a zero
+      ***** usage count/the hard-coded position-based icon mapping.
+       01  ws-theme-file-status   pic xx.
+           88  theme-status-ok            value "00".
+           88  theme-status-not-found     value "35".
+
+       01  ws-usage-file-status   pic xx.
+           88  usage-status-ok            value "00".
+           88  usage-status-not-found     value "35".
+
+       01  ws-icon-map-file-status pic xx.
+           88  icon-map-status-ok         value "00".
+           88  icon-map-status-not-found  value "35".
+
        01 ws-rgb           pic 9(9) COMP-5.
        01 ws-rgb-redef     redefines ws-rgb.
           03  ws-rgb-red   pic x    comp-5.
@@ -173,6 +299,11 @@
            88  FLAG-DISABLE           VALUE 1.
            88  FLAG-ENABLED           VALUE 2.
 
+      ***** Icon for the toolbar button currently being owner-drawn,
+      ***** looked up by command id against menu-details - see
+      ***** DrawToolbarButton / Find-Toolbar-Icon-By-Id.
+       01 ws-toolbar-icon          HICON.
+
       *01 ws-menu-color           pic 9(9) COMP-5.
 
        01 ws-old-pen              hpen.
@@ -217,16 +348,26 @@
       ***********************************************************
       *
       *    This table holds the menu text that is to be matched
-      *    and also the corresponding ICON for the menu item.
+      *    and also the corresponding ICON for the menu item, as
+      *    loaded from custmenu.map by load-menu-icon-map. Replaces
+      *    the old hard-coded by-position icon assignment so menu
+      *    items can be reordered or renamed without the icons
+      *    moving to the wrong entry.
       ***********************************************************
 
        01  ws-menu-matching-list.
-           03  ws-menu-table occurs max-active-windows
-                               indexed by ws-active-win.
+           03  ws-menu-table occurs max-icon-map-entries
+                               indexed by ws-menu-ix.
                05  ws-menu-text    pic x(max-menu-string).
                05  ws-menu-hicon   hicon.
 
+       01  ws-menu-map-count       pic 9(4) comp-5 value 0.
+
+       01  ws-menu-map-eof-flag    pic 9   value 0.
+           88  menu-map-eof                value 1.
+
        01  ws-sub1                 int.
+       01  ws-free-win-slot        pic 9(4) comp-5 value 0.
 
        01  ws-last-hwnd            HWND value null.
 
@@ -269,6 +410,11 @@
            03  LNK-menu-str-len        pic 9(9) comp-5 value 0.
            03  LNK-menu-icon           HICON.
            03  LNK-menu-ftype          UINT.
+           03  LNK-menu-item-id        UINT.
+           03  LNK-menu-use-count      pic 9(9) comp-5 value 0.
+           03  LNK-menu-parent-hmenu   HMENU.
+           03  LNK-menu-position       pic 9(9) comp-5 value 0.
+           03  LNK-menu-owner-hwnd     HWND.
 
 
        procedure division using DSC-Control-Block
@@ -288,42 +434,53 @@
 
            if customer-subclassflg = 1
 
+      ***** Find a free slot in the active-window table before doing
+      ***** any subclassing. If the table is full we refuse only this
+      ***** window's owner-draw menu - the window itself still opens
+      ***** and runs normally, and no other open window is affected.
+
+               perform find-free-window-slot
+
+               if ws-free-win-slot = 0
+                   display "WARNING : No active Window Slots Left - "
+                           "owner-draw menu skipped for this window"
+               else
+
       ***** Load some Icons for Menu
 
-               perform load-icons-from-dll
+                   perform load-icons-from-dll
 
-               perform own-draw-menu
-               set mywinproc to entry "winproc"
-               call winapi "SetWindowLongA" using by value customer-mainhwin
-                                                 by value GWL-WNDPROC
-                                                 by value mywinproc
-                   returning ws-retcode
-               end-call
+                   perform own-draw-menu
+                   set mywinproc to entry "winproc"
+                   call winapi "SetWindowLongA" using by value customer-mainhwin
+                                                     by value GWL-WNDPROC
+                                                     by value mywinproc
+                       returning ws-retcode
+                   end-call
 
       ***** Store old WinProc
-               perform varying ws-sub1 from 1 by 1 until ws-sub1 > max-active-windows
-                   if ws-win-hwnd(ws-sub1) = null
-                       move customer-mainhwin(1:) to ws-win-hwnd(ws-sub1)(1:)
-                       move oldwinproc        to ws-oldwinproc(ws-sub1)
-                       exit perform
-                   end-if
-                   if ws-sub1 = max-active-windows
-                       display "ERROR : No active Window Slots Left"
-                       stop run
-                   end-if
-               end-perform
+                   move customer-mainhwin(1:) to
+                                    ws-win-hwnd(ws-free-win-slot)(1:)
+                   move oldwinproc to ws-oldwinproc(ws-free-win-slot)
 
 
       ***** Set up some Colours
 
-               initialize ws-rgb
-               move 190 to ws-rgb-red    *>
-               move 190 to ws-rgb-green  *>  GREY
-               move 190 to ws-rgb-blue   *>
-               move ws-rgb to ws-colour-grey
+                   initialize ws-rgb
+                   move ws-theme-grey-red   to ws-rgb-red    *>
+                   move ws-theme-grey-green to ws-rgb-green  *>  GREY
+                   move ws-theme-grey-blue  to ws-rgb-blue   *>
+                   move ws-rgb to ws-colour-grey
 
-               perform setup-gradient-colors
+                   initialize ws-rgb
+                   move ws-theme-demote-red   to ws-rgb-red    *>
+                   move ws-theme-demote-green to ws-rgb-green  *>  DEMOTE
+                   move ws-theme-demote-blue  to ws-rgb-blue   *>
+                   move ws-rgb to ws-colour-demote
 
+                   perform setup-gradient-colors
+
+               end-if
            end-if
            if customer-subclassflg = 2
                set mywinproc to entry "winproc"
@@ -356,9 +513,207 @@
        init-proc section.
 
            move all x"00" to ws-active-window-list
+           perform load-menu-theme
+           .
+
+
+      *************************************************************
+      *    Loads the menu colour theme from custmenu.thm, overriding
+      *    the compiled-in defaults one named colour at a time. A
+      *    missing file, or a name the file doesn't mention, just
+      *    leaves that colour at its default - this is not an error.
+      *************************************************************
+       load-menu-theme section.
+
+           move 0 to ws-theme-eof-flag
+           open input menu-theme-file
+           if theme-status-ok
+               perform read-menu-theme-record
+               perform store-menu-theme-record until theme-eof
+               close menu-theme-file
+           end-if
+           .
+
+       read-menu-theme-record section.
+
+           read menu-theme-file
+               at end
+                   set theme-eof to true
+           end-read
+           .
+
+       store-menu-theme-record section.
+
+           evaluate thm-rec-name
+               when theme-name-grey
+                   move thm-rec-red   to ws-theme-grey-red
+                   move thm-rec-green to ws-theme-grey-green
+                   move thm-rec-blue  to ws-theme-grey-blue
+               when theme-name-select
+                   move thm-rec-red   to ws-theme-select-red
+                   move thm-rec-green to ws-theme-select-green
+                   move thm-rec-blue  to ws-theme-select-blue
+               when theme-name-demote
+                   move thm-rec-red   to ws-theme-demote-red
+                   move thm-rec-green to ws-theme-demote-green
+                   move thm-rec-blue  to ws-theme-demote-blue
+           end-evaluate
+           perform read-menu-theme-record
+           .
+
+
+      *************************************************************
+      *    Finds the first unused slot in the active-window table.
+      *    Returns ws-free-win-slot = 0 if the table is currently full.
+      *************************************************************
+       find-free-window-slot section.
+
+           move 0 to ws-free-win-slot
+           perform varying ws-sub1 from 1 by 1 until ws-sub1 > max-active-windows
+               if ws-win-hwnd(ws-sub1) = null and ws-free-win-slot = 0
+                   move ws-sub1 to ws-free-win-slot
+               end-if
+           end-perform
            .
 
 
+      *************************************************************
+      *    Loads custmenu.map into ws-menu-table - one row per menu
+      *    caption we know an icon for, with the icon code resolved
+      *    to the matching HICON already loaded by load-icons-from-
+      *    dll so a menu match at paint time is a plain string
+      *    compare with no further lookup.
+      *************************************************************
+       load-menu-icon-map section.
+
+           move 0 to ws-menu-map-count
+           move 0 to ws-menu-map-eof-flag
+           open input menu-icon-map-file
+           if icon-map-status-ok
+               perform read-menu-icon-map-record
+               perform store-menu-icon-map-record
+                                  until menu-map-eof
+                                  or ws-menu-map-count >= max-icon-map-entries
+               close menu-icon-map-file
+           end-if
+           .
+
+
+       read-menu-icon-map-record section.
+
+           read menu-icon-map-file
+               at end
+                   set menu-map-eof to true
+           end-read
+           .
+
+
+       store-menu-icon-map-record section.
+
+           add 1 to ws-menu-map-count
+           move map-rec-text to ws-menu-text(ws-menu-map-count)
+           evaluate map-rec-icon-code
+               when "DISK1"
+                   move ws-hdisk     to ws-menu-hicon(ws-menu-map-count)
+               when "FACE1"
+                   move ws-hface1    to ws-menu-hicon(ws-menu-map-count)
+               when "FACE2"
+                   move ws-hface2    to ws-menu-hicon(ws-menu-map-count)
+               when "QUEST"
+                   move ws-hquestion to ws-menu-hicon(ws-menu-map-count)
+               when "RADIO"
+                   move ws-hradio    to ws-menu-hicon(ws-menu-map-count)
+               when "CHECK"
+                   move ws-hcheck    to ws-menu-hicon(ws-menu-map-count)
+               when other
+                   set ws-menu-hicon(ws-menu-map-count) to null
+           end-evaluate
+           perform read-menu-icon-map-record
+           .
+
+
+      *************************************************************
+      *    Looks up menu-str(menu-itemcount) in ws-menu-table and
+      *    moves the matching icon into menu-icon(menu-itemcount).
+      *    Replaces the old fixed by-position icon assignment -
+      *    menu-itemcount no longer has to line up with a magic
+      *    number for the icon to show up in the right place.
+      *************************************************************
+       match-menu-icon section.
+
+      ***** A match requires the full caption, not just a common
+      ***** prefix, so a short entry (e.g. "File") can't spuriously
+      ***** match a longer live caption that merely starts the same
+      ***** way (e.g. "File Save") - the rest of the table entry past
+      ***** the compared length has to be nothing but trailing spaces.
+           set menu-icon(menu-itemcount) to null
+           if menu-str-len(menu-itemcount) > 0
+               perform varying ws-sub1 from 1 by 1
+                                  until ws-sub1 > ws-menu-map-count
+                   if menu-str(menu-itemcount)(1:menu-str-len(menu-itemcount))
+                         = ws-menu-text(ws-sub1)(1:menu-str-len(menu-itemcount))
+                         and (menu-str-len(menu-itemcount) = max-menu-string
+                              or ws-menu-text(ws-sub1)
+                                   (menu-str-len(menu-itemcount) + 1:) = spaces)
+                       move ws-menu-hicon(ws-sub1) to menu-icon(menu-itemcount)
+                       exit perform
+                   end-if
+               end-perform
+           end-if
+           .
+
+
+      *************************************************************
+      *    Looks up the current usage count for menu-itemcount's
+      *    caption in custmenu.use, defaulting to 0 for a caption
+      *    never recorded yet.
+      *************************************************************
+       load-menu-item-usage section.
+
+           move spaces to use-rec-text
+           if menu-str-len(menu-itemcount) > 0
+               move menu-str(menu-itemcount)
+                            (1:menu-str-len(menu-itemcount)) to use-rec-text
+           end-if
+           move 0 to menu-use-count(menu-itemcount)
+           open input menu-usage-file
+           if usage-status-ok
+               read menu-usage-file
+                   not invalid key
+                       move use-rec-count to menu-use-count(menu-itemcount)
+               end-read
+               close menu-usage-file
+           end-if
+           .
+
+
+      *************************************************************
+      *    Bumps the on-disk usage count for the menu caption
+      *    already moved into use-rec-text by the caller. Creates
+      *    the record the first time a given caption is picked,
+      *    the same READ/REWRITE-or-WRITE idiom used for custctr.ism.
+      *************************************************************
+       record-menu-item-usage section.
+
+           open i-o menu-usage-file
+           if usage-status-not-found
+               open output menu-usage-file
+               close menu-usage-file
+               open i-o menu-usage-file
+           end-if
+           if usage-status-ok
+               read menu-usage-file
+                   invalid key
+                       move 0 to use-rec-count
+               end-read
+               add 1 to use-rec-count
+               rewrite menu-usage-record
+                   invalid key
+                       write menu-usage-record
+               end-rewrite
+               close menu-usage-file
+           end-if
+           .
 
 
 
@@ -393,6 +748,7 @@
 
                move low-values to ls-menuinfo
                move MIIM-FTYPE to fMask of ls-menuinfo
+               add  MIIM-ID    to fMask of ls-menuinfo
                move length of ls-menuinfo to cbsize of ls-menuinfo
                call winapi "GetMenuItemInfoA"
                        using by value lnk-anhmenu
@@ -406,6 +762,10 @@
                add 1 to menu-itemcount
                set menu-icon(menu-itemcount) to null *> Needs to be initialized
                move ftype of ls-menuinfo to menu-ftype(menu-itemcount)
+               move wID of ls-menuinfo   to menu-item-id(menu-itemcount)
+               move lnk-anhmenu          to menu-parent-hmenu(menu-itemcount)
+               move ls-menuitem          to menu-position(menu-itemcount)
+               move customer-mainhwin    to menu-owner-hwnd(menu-itemcount)
                call winapi "GetMenuStringA" using by value lnk-anhmenu
                                                  by value ls-menuitem
                                                  by reference menu-str(menu-itemcount)
@@ -415,26 +775,20 @@
                end-call
 
       *******************************************************
-      * A rather inelegant method of specifing the ICON
+      * Look the menu caption up in the icon map loaded from
+      * custmenu.map, rather than hard-coding which position
+      * in the menu each icon belongs to.
       *******************************************************
-               evaluate true
-                   when menu-itemcount = 1
-                       move ws-hface1 to menu-icon(menu-itemcount)
-                   when menu-itemcount = 3
-                       move ws-hdisk to menu-icon(menu-itemcount)
-                   when menu-itemcount = 6
-                       move ws-hradio to menu-icon(menu-itemcount)
-                   when menu-itemcount = 8
-                       move ws-hquestion to menu-icon(menu-itemcount)
-                   when menu-itemcount = 10
-                       move ws-hface2 to menu-icon(menu-itemcount)
-                   when menu-itemcount = 13
-                       move ws-hradio to menu-icon(menu-itemcount)
-                   when menu-itemcount = 14
-                       move ws-hquestion to menu-icon(menu-itemcount)
-               end-evaluate
+               perform match-menu-icon
+
       *******************************************************
-      * END OF A rather inelegant method of specifing the ICON
+      * Pick up this item's usage count (custmenu.use) so a
+      * rarely-picked item can be drawn demoted, the way Office's
+      * personalized menus fade commands nobody uses.
+      *******************************************************
+               perform load-menu-item-usage
+      *******************************************************
+      * END OF icon lookup
       *******************************************************
 
          *>      move "Hello World" to menu-str(menu-itemcount)
@@ -501,22 +855,28 @@
                 end-call
               when wm-drawitem
       *            DISPLAY "WM-DRAWITEM"
-                   if lnk-wParam-LoWord not = 0 and
-                      lnk-wParam-HiWord not = 0
-                       call WinAPI OldWinProc using
-                                   by value lnk-hwnd
-                                   by value lnk-iMessage
-                                   by value lnk-wParam
-                                   by value lnk-lParam
-                           returning App-mResult
-                       end-call
-                       exit section
-                   end-if
                    set address of lnk-DRAWITEMSTRUCT to lnk-lparam-ptr
-                   move itemData of lnk-DRAWITEMSTRUCT to ws-uintptr
-                   SET ADDRESS OF lnk-MENUITEMDETAIL to ws-myptr
 
-                   perform drawmenuitem
+      ***** Menu items and owner-draw toolbar buttons both come
+      ***** through here - tell them apart by CtlType the same way
+      ***** WM-MEASUREITEM already does, rather than by wParam.
+
+                   evaluate CtlType of lnk-DRAWITEMSTRUCT
+                       when ODT-MENU
+                           move itemData of lnk-DRAWITEMSTRUCT to ws-uintptr
+                           SET ADDRESS OF lnk-MENUITEMDETAIL to ws-myptr
+                           perform drawmenuitem
+                       when ODT-BUTTON
+                           perform DrawToolbarButton
+                       when other
+                           call WinAPI OldWinProc using
+                                       by value lnk-hwnd
+                                       by value lnk-iMessage
+                                       by value lnk-wParam
+                                       by value lnk-lParam
+                               returning App-mResult
+                           end-call
+                   end-evaluate
 
 
               when WM-MEASUREITEM
@@ -575,35 +935,166 @@
                    end-if
                    compute itemwidth of lnk-MEASUREITEMSTRUCT = (cx of ws-size * .77) + 30
 
+              when WM-MENUCHAR
+      ****************************************************************
+      *     Type-ahead search - find the owner-draw item in the open
+      *     popup (lnk-lParam-ptr is its HMENU) whose caption starts
+      *     with the typed character and tell Windows to select or
+      *     execute it. The result IS the return value of this
+      *     message, so - unlike the other cases - nothing is
+      *     forwarded to the old WinProc afterwards.
+      ****************************************************************
+                   perform Find-Type-Ahead-Match
+
       *       when WM-SYSCOLORCHANGE
       *         DISPLAY "Hello"
+              when WM-COMMAND
+      ****************************************************************
+      *     Bump the picked item's usage count (for the personalized-
+      *     menu demotion in DrawMenuItem) before passing the message
+      *     on exactly as "when other" below does.
+      ****************************************************************
+               perform Track-Menu-Item-Usage
+               perform Forward-To-Old-WinProc
               when other
       ****************************************************************
       *     All other messages are despatched to the default         *
       *     window procedure according to the Windows rules          *
       ****************************************************************
-               if ws-last-hwnd not = lnk-hwnd  *> Determine if we need to swap OldWinProc
-                   perform varying ws-sub1 from 1 by 1 until ws-sub1 > max-active-windows
-                       if lnk-hwnd = ws-win-hwnd(ws-sub1)
-                           move ws-oldwinproc(ws-sub1) to OldWinProc
-                           exit perform
+               perform Forward-To-Old-WinProc
+            end-evaluate
+
+           exit program returning App-mResult.
+           .
+
+
+      *************************************************************
+      *    Resolves (and swaps in, if this is a different window
+      *    than last time) the subclassed window's original
+      *    WinProc, then forwards the current message to it. Shared
+      *    by every case in WinProc that doesn't fully handle the
+      *    message itself.
+      *************************************************************
+       Forward-To-Old-WinProc section.
+
+           if ws-last-hwnd not = lnk-hwnd  *> Determine if we need to swap OldWinProc
+               perform varying ws-sub1 from 1 by 1 until ws-sub1 > max-active-windows
+                   if lnk-hwnd = ws-win-hwnd(ws-sub1)
+                       move ws-oldwinproc(ws-sub1) to OldWinProc
+                       exit perform
+                   end-if
+                   if ws-sub1 = max-active-windows
+                       display "Error : No Matching Oldwinproc"
+                       stop run
+                   end-if
+               end-perform
+           end-if
+           call WinAPI OldWinProc using
+                       by value lnk-hwnd
+                       by value lnk-iMessage
+                       by value lnk-wParam
+                       by value lnk-lParam
+                       returning App-mResult
+            end-call
+           .
+
+
+      *************************************************************
+      *    Finds the menu-details entry whose item id matches the
+      *    command just picked (lnk-wParam-LoWord) and bumps its
+      *    on-disk usage count. Does nothing if the command didn't
+      *    come from one of the menus we walked in OwnDrawProc (eg
+      *    a toolbar button or accelerator with no matching entry).
+      *    menu-details is shared across every subclassed window (the
+      *    same customer screen menu, subclassed once per open window,
+      *    so every window's entries share identical command ids) -
+      *    matching is scoped to menu-owner-hwnd(ws-sub1) = lnk-hwnd so
+      *    a command from window B never bumps window A's usage count.
+      *************************************************************
+       Track-Menu-Item-Usage section.
+
+           perform varying ws-sub1 from 1 by 1 until ws-sub1 > menu-itemcount
+               if menu-item-id(ws-sub1) = lnk-wParam-LoWord
+                  and menu-owner-hwnd(ws-sub1) = lnk-hwnd
+                   if menu-str-len(ws-sub1) > 0
+                       move spaces to use-rec-text
+                       move menu-str(ws-sub1)(1:menu-str-len(ws-sub1))
+                                                        to use-rec-text
+                       perform record-menu-item-usage
+                   end-if
+                   exit perform
+               end-if
+           end-perform
+           .
+
+
+      *************************************************************
+      *    Type-ahead search for WM-MENUCHAR. Scans menu-details for
+      *    entries belonging to the open popup (lnk-lParam-ptr) whose
+      *    caption starts with the typed character (an "&" mnemonic
+      *    prefix, if present, is skipped). One match executes it
+      *    outright; more than one selects the next match after
+      *    wherever the last keypress on this same popup left off,
+      *    so repeated presses of the same letter cycle through them
+      *    the way Explorer/Office menus do; no match leaves the
+      *    menu exactly as it was.
+      *************************************************************
+       Find-Type-Ahead-Match section.
+
+           move 0 to App-mResult
+           move lnk-wParam-LoWord to ws-typeahead-code
+           move function upper-case(ws-typeahead-char) to ws-typeahead-char
+
+           if ws-typeahead-lastmenu not = lnk-lParam-ptr
+               move 0 to ws-typeahead-lastix
+               move lnk-lParam-ptr to ws-typeahead-lastmenu
+           end-if
+
+           move 0 to ws-typeahead-matchcount
+           move 0 to ws-typeahead-firstmatch
+           move 0 to ws-typeahead-nextmatch
+
+           perform varying ws-sub1 from 1 by 1 until ws-sub1 > menu-itemcount
+               if menu-parent-hmenu(ws-sub1) = lnk-lParam-ptr
+                                   and menu-str-len(ws-sub1) > 0
+                   if menu-str(ws-sub1)(1:1) = "&" and
+                      menu-str-len(ws-sub1) > 1
+                       move menu-str(ws-sub1)(2:1) to ws-typeahead-itemchar
+                   else
+                       move menu-str(ws-sub1)(1:1) to ws-typeahead-itemchar
+                   end-if
+                   move function upper-case(ws-typeahead-itemchar)
+                                                   to ws-typeahead-itemchar
+                   if ws-typeahead-itemchar = ws-typeahead-char
+                       add 1 to ws-typeahead-matchcount
+                       if ws-typeahead-firstmatch = 0
+                           move menu-position(ws-sub1) to ws-typeahead-firstmatch
                        end-if
-                       if ws-sub1 = max-active-windows
-                           display "Error : No Matching Oldwinproc"
-                           stop run
+                       if ws-typeahead-nextmatch = 0 and
+                          menu-position(ws-sub1) > ws-typeahead-lastix
+                           move menu-position(ws-sub1) to ws-typeahead-nextmatch
                        end-if
-                   end-perform
+                   end-if
                end-if
-               call WinAPI OldWinProc using
-                           by value lnk-hwnd
-                           by value lnk-iMessage
-                           by value lnk-wParam
-                           by value lnk-lParam
-                           returning App-mResult
-                end-call
-            end-evaluate
+           end-perform
 
-           exit program returning App-mResult.
+           evaluate true
+               when ws-typeahead-matchcount = 0
+                   move MNC-IGNORE to App-mResult-HiWord
+                   move 0          to App-mResult-LoWord
+               when ws-typeahead-matchcount = 1
+                   move MNC-EXECUTE             to App-mResult-HiWord
+                   move ws-typeahead-firstmatch to App-mResult-LoWord
+                   move ws-typeahead-firstmatch to ws-typeahead-lastix
+               when ws-typeahead-nextmatch not = 0
+                   move MNC-SELECT             to App-mResult-HiWord
+                   move ws-typeahead-nextmatch to App-mResult-LoWord
+                   move ws-typeahead-nextmatch to ws-typeahead-lastix
+               when other
+                   move MNC-SELECT              to App-mResult-HiWord
+                   move ws-typeahead-firstmatch to App-mResult-LoWord
+                   move ws-typeahead-firstmatch to ws-typeahead-lastix
+           end-evaluate
            .
 
 
@@ -718,9 +1209,9 @@
                    returning ws-old-pen
                end-call
 
-               move 255 to ws-rgb-red    *>
-               move 255 to ws-rgb-green  *>  A "Yellowy" colour
-               move 198 to ws-rgb-blue   *>
+               move ws-theme-select-red   to ws-rgb-red    *>
+               move ws-theme-select-green to ws-rgb-green  *>  A "Yellowy" colour
+               move ws-theme-select-blue  to ws-rgb-blue   *>
 
 
                call winapi "CreateSolidBrush" using by value ws-rgb
@@ -806,12 +1297,23 @@
                    returning ls-bool
                end-call
            else
+      ***** Dim text for a disabled item (full grey) or, with a
+      ***** lighter touch, for one that just hasn't been picked often
+      ***** enough this session to earn full-strength rendering yet -
+      ***** the two conditions look visibly different so a never-
+      ***** clicked item doesn't read as disabled.
                if flag-disable
-      ***** Grey the text for a disabled Menu Item
                    call winapi "SetTextColor" using by value 1hdc of lnk-DRAWITEMSTRUCT
                                                     by value ws-colour-grey
                        returning ws-text-col
                    end-call
+               else
+                   if LNK-menu-use-count < menu-demote-threshold
+                       call winapi "SetTextColor" using by value 1hdc of lnk-DRAWITEMSTRUCT
+                                                        by value ws-colour-demote
+                           returning ws-text-col
+                       end-call
+                   end-if
                end-if
                move rcitem to ws-rect
                add 30 to 1left of ws-rect
@@ -825,10 +1327,16 @@
                                              by reference ws-rect
                                              by value ws-format
                end-call
-               if flag-disable
+               if flag-disable or LNK-menu-use-count < menu-demote-threshold
+      ***** Restore the DC's previous text colour. The API returns the
+      ***** colour it's replacing (the one just set above, either
+      ***** ws-colour-grey or ws-colour-demote) - that has to land in a
+      ***** throwaway field, never back into ws-colour-grey itself,
+      ***** or the demoted-item branch would permanently overwrite the
+      ***** theme's grey with the demote colour the first time it fires.
                    call winapi "SetTextColor" using by value 1hdc of lnk-DRAWITEMSTRUCT
                                                     by value ws-text-col
-                       returning ws-colour-grey
+                       returning ws-prior-text-col
                    end-call
                end-if
            end-if
@@ -876,6 +1384,141 @@
            .
 
 
+      *************************************************************
+      *  Owner-draw for a BS_OWNERDRAW toolbar button. A plain
+      *  dialog toolbar doesn't carry its own icon/text table the
+      *  way the menus do, so we find the button's icon by matching
+      *  its control id (CtlID) against the same menu-details table
+      *  OwnDrawProc already built - a toolbar button and its
+      *  matching menu command share one id, so nothing new needs
+      *  to be loaded or mapped for this to work.
+      *************************************************************
+       DrawToolbarButton section.
+
+           perform Find-Toolbar-Icon-By-Id
+
+           move ODS-SELECTED to ws-result
+           CALL "CBL_AND" USING itemstate of lnk-DRAWITEMSTRUCT
+                                ws-result
+                                by value 4
+           if WS-RESULT > 1
+               SET FLAG-ODA-SELECT TO TRUE
+           else
+               SET FLAG-ODA-DRAWENTIRE TO TRUE
+           end-if
+
+           move ODS-GRAYED to ws-result
+           CALL "CBL_AND" USING itemstate of lnk-DRAWITEMSTRUCT
+                                ws-result
+                                by value 4
+           if WS-RESULT > 1
+               SET FLAG-DISABLE TO TRUE
+           else
+               SET FLAG-ENABLED TO TRUE
+           end-if
+
+      ***** Fill the button face with the system button-face colour.
+
+           call winapi "GetSysColor" using by value COLOR-BTNFACE
+               returning ws-rgb
+           end-call
+           call winapi "CreateSolidBrush" using by value ws-rgb
+               returning ws-base-brush
+           end-call
+           call winapi "SelectObject" using by value 1hdc of lnk-DRAWITEMSTRUCT
+                                            by value ws-base-brush
+               returning ws-old-brush
+           end-call
+           call winapi "Rectangle" using by value 1hdc of lnk-DRAWITEMSTRUCT
+                                         by value 1left of rcitem
+                                         by value 1top of rcitem
+                                         by value 1right of rcitem
+                                         by value 1bottom of rcitem
+               returning ls-bool
+           end-call
+           call winapi "SelectObject" using by value 1hdc of lnk-DRAWITEMSTRUCT
+                                            by value ws-old-brush
+               returning ws-base-brush
+           end-call
+           call winapi "DeleteObject" using by value ws-base-brush
+               returning ls-bool
+           end-call
+
+      ***** A pressed button gets a sunken frame, everything else a
+      ***** raised one - drawn with the same grey used for disabled
+      ***** menu text so the whole UI keeps one shade of grey.
+
+           call winapi "CreatePen" using by value ps-solid
+                                         by value 0
+                                         by value ws-colour-grey
+               returning ws-base-pen
+           end-call
+           call winapi "SelectObject" using by value 1hdc of lnk-DRAWITEMSTRUCT
+                                            by value ws-base-pen
+               returning ws-old-pen
+           end-call
+           call winapi "Rectangle" using by value 1hdc of lnk-DRAWITEMSTRUCT
+                                         by value 1left of rcitem
+                                         by value 1top of rcitem
+                                         by value 1right of rcitem
+                                         by value 1bottom of rcitem
+               returning ls-bool
+           end-call
+           call winapi "SelectObject" using by value 1hdc of lnk-DRAWITEMSTRUCT
+                                            by value ws-old-pen
+               returning ws-base-pen
+           end-call
+           call winapi "DeleteObject" using by value ws-base-pen
+               returning ls-bool
+           end-call
+
+      ***** Draw the button's icon, nudged one pixel down and right
+      ***** while pressed so it reads as pushed in.
+
+           if ws-toolbar-icon not = null
+               move 1left of rcitem to ws-iconx
+               move 1top of rcitem  to ws-icony
+               if FLAG-ODA-SELECT
+                   add 1 to ws-iconx
+                   add 1 to ws-icony
+               end-if
+               call winapi "DrawIconEx" using by value 1hdc of lnk-DRAWITEMSTRUCT
+                                            by value ws-iconx
+                                            by value ws-icony
+                                            by value ws-toolbar-icon
+                                            by value 0
+                                            by value 0
+                                            by value 0
+                                            by value 0
+                                            by value DI-NORMAL
+                   returning retval
+               end-call
+           end-if
+           .
+
+      *************************************************************
+      *  Walks menu-details looking for the entry whose command id
+      *  matches this button's CtlID, so a toolbar button can show
+      *  the same icon as its menu counterpart. Sets ws-toolbar-icon
+      *  to null if no match is found (or the button has no id).
+      *  Scoped to menu-owner-hwnd(ws-sub1) = lnk-hwnd for the same
+      *  reason Track-Menu-Item-Usage is - menu-details is shared
+      *  across every subclassed window, so an unscoped match could
+      *  draw another window's icon on this button.
+      *************************************************************
+       Find-Toolbar-Icon-By-Id section.
+
+           set ws-toolbar-icon to null
+           perform varying ws-sub1 from 1 by 1 until ws-sub1 > menu-itemcount
+               if menu-item-id(ws-sub1) = CtlID of lnk-DRAWITEMSTRUCT
+                  and menu-owner-hwnd(ws-sub1) = lnk-hwnd
+                   move menu-icon(ws-sub1) to ws-toolbar-icon
+                   exit perform
+               end-if
+           end-perform
+           .
+
+
       *************************************************************
       *  This section will graw the gradient bar at the side of
       *  the menu. This requires the setting up of a mesh array
@@ -1216,6 +1859,11 @@
       *                                        ws-ResourceID
       *                              RETURNING ws-radio
       *   invoke ws-radio "getid" returning ws-hradio
+
+      ***** Load the menu-caption-to-icon map now that the icon
+      ***** handles above are resolved.
+
+          perform load-menu-icon-map
           .
 
 
