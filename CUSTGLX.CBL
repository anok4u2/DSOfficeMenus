@@ -0,0 +1,207 @@
+      $SET ans85
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custglx.
+
+      *---------------------------------------------------------------*
+      *    Daily extract for the GL/invoicing interface. Reads cust.ism
+      *    sequentially and, for every customer touched (added to or
+      *    paid against) since the last time this job ran, writes one
+      *    extract line per currently-held order to custglx.dat for
+      *    the general ledger system to pick up. cust.ism has no
+      *    per-order timestamp, only the whole-record file-last-changed
+      *    stamped by customer.cbl/custload.cbl on every add/change,
+      *    so the unit of
+      *    "changed since last run" is the customer, not the order -
+      *    a touched customer has every one of its current orders
+      *    re-extracted rather than only the one that actually moved.
+      *    The last-run cut-off is kept in custglx.ism, a single-
+      *    record control file in the same style as custctr.ism's
+      *    next-customer-code counter.
+      *---------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT customer-file ASSIGN "cust.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS file-c-code
+           ACCESS IS SEQUENTIAL.
+
+           SELECT custglx-ctl-file ASSIGN "custglx.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS custglx-ctl-key
+           ACCESS IS DYNAMIC.
+
+           SELECT extract-file ASSIGN "custglx.dat"
+           ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  customer-file.
+       01  customer-record.
+           03  file-c-code             PIC X(5).
+           03  file-c-name             PIC X(15).
+           03  file-c-addr1            PIC X(15).
+           03  file-c-addr2            PIC X(15).
+           03  file-c-addr3            PIC X(15).
+           03  file-c-addr4            PIC X(15).
+           03  file-c-limit            PIC 9(4) COMP.
+           03  file-c-area             PIC X.
+           03  file-last-changed.
+               05  file-last-changed-date    PIC 9(6).
+               05  file-last-changed-time    PIC 9(8).
+           03  file-c-order.
+             78  no-of-orders              VALUE 10.
+               05  file-c-order-entry OCCURS no-of-orders.
+                   07  file-ord-no     PIC 9(6).
+                   07  file-ord-date   PIC 9(6).
+                   07  file-ord-val    PIC 9(4)V99 COMP.
+                   07  file-pay-val    PIC 9(4)V99 COMP.
+
+      *---------------------------------------------------------------*
+      *    Single-record control file holding the cut-off (run-start)
+      *    timestamp of the last successful extract.
+      *---------------------------------------------------------------*
+       FD  custglx-ctl-file.
+       01  custglx-ctl-record.
+           03  custglx-ctl-key             PIC X(1).
+           03  custglx-ctl-last-run.
+               05  custglx-ctl-last-date   PIC 9(6).
+               05  custglx-ctl-last-time   PIC 9(8).
+
+       FD  extract-file.
+       01  extract-line                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77  ws-eof-sw                   PIC X(1) VALUE "N".
+           88  ws-eof                           VALUE "Y".
+
+       77  array-ind                   PIC 9(4) COMP.
+       77  ws-extract-count            PIC 9(7) COMP VALUE 0.
+       77  ws-customer-count           PIC 9(7) COMP VALUE 0.
+
+       01  ws-run-stamp.
+           03  ws-run-stamp-date       PIC 9(6).
+           03  ws-run-stamp-time       PIC 9(8).
+
+       01  ws-extract-detail.
+           03  ext-c-code              PIC X(5).
+           03  FILLER                  PIC X(1)  VALUE SPACES.
+           03  ext-ord-no              PIC 9(6).
+           03  FILLER                  PIC X(1)  VALUE SPACES.
+           03  ext-ord-date            PIC 9(6).
+           03  FILLER                  PIC X(1)  VALUE SPACES.
+           03  ext-ord-val             PIC ZZZZ9.99.
+           03  FILLER                  PIC X(1)  VALUE SPACES.
+           03  ext-pay-val             PIC ZZZZ9.99.
+           03  FILLER                  PIC X(1)  VALUE SPACES.
+           03  ext-ord-bal             PIC -ZZZZ9.99.
+           03  FILLER                  PIC X(35) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       Main-Process SECTION.
+
+           PERFORM Program-Initialize
+           PERFORM Process-Customer UNTIL ws-eof
+           PERFORM Program-Terminate.
+
+      *---------------------------------------------------------------*
+
+       Program-Initialize SECTION.
+
+           OPEN INPUT  customer-file
+           OPEN I-O    custglx-ctl-file
+           OPEN OUTPUT extract-file
+           ACCEPT ws-run-stamp-date FROM DATE
+           ACCEPT ws-run-stamp-time FROM TIME
+           PERFORM Read-Last-Run-Stamp
+           PERFORM Read-Customer-Record.
+
+      *---------------------------------------------------------------*
+
+       Read-Last-Run-Stamp SECTION.
+
+           MOVE "C" TO custglx-ctl-key
+           READ custglx-ctl-file
+               INVALID KEY
+                   MOVE 0 TO custglx-ctl-last-date
+                   MOVE 0 TO custglx-ctl-last-time
+           END-READ.
+
+      *---------------------------------------------------------------*
+
+       Read-Customer-Record SECTION.
+
+           READ customer-file NEXT RECORD
+               AT END
+                   SET ws-eof TO TRUE
+           END-READ.
+
+      *---------------------------------------------------------------*
+      *    A customer is picked up for this run when its last-changed
+      *    stamp falls on or after the previous run's cut-off - the
+      *    same group-level date/time comparison customer.cbl already
+      *    relies on for collision detection.
+      *---------------------------------------------------------------*
+
+       Process-Customer SECTION.
+
+           IF file-last-changed NOT < custglx-ctl-last-run
+               PERFORM Extract-Customer-Orders
+               ADD 1 TO ws-customer-count
+           END-IF
+           PERFORM Read-Customer-Record.
+
+      *---------------------------------------------------------------*
+
+       Extract-Customer-Orders SECTION.
+
+           PERFORM VARYING array-ind FROM 1 BY 1
+                              UNTIL array-ind > no-of-orders
+               IF file-ord-no(array-ind) NOT = ZERO
+                   PERFORM Write-Extract-Line
+               END-IF
+           END-PERFORM.
+
+      *---------------------------------------------------------------*
+
+       Write-Extract-Line SECTION.
+
+           MOVE SPACES          TO ws-extract-detail
+           MOVE file-c-code     TO ext-c-code
+           MOVE file-ord-no(array-ind)   TO ext-ord-no
+           MOVE file-ord-date(array-ind) TO ext-ord-date
+           MOVE file-ord-val(array-ind)  TO ext-ord-val
+           MOVE file-pay-val(array-ind)  TO ext-pay-val
+           COMPUTE ext-ord-bal =
+                 file-ord-val(array-ind) - file-pay-val(array-ind)
+           WRITE extract-line FROM ws-extract-detail
+           ADD 1 TO ws-extract-count.
+
+      *---------------------------------------------------------------*
+      *    The cut-off is stamped forward to this run's own start
+      *    time (not the latest file-last-changed seen) so that any
+      *    customer saved while this extract was running is picked
+      *    up, not missed, by tomorrow's run.
+      *---------------------------------------------------------------*
+
+       Program-Terminate SECTION.
+
+           MOVE "C"            TO custglx-ctl-key
+           MOVE ws-run-stamp   TO custglx-ctl-last-run
+           REWRITE custglx-ctl-record
+               INVALID KEY
+                   WRITE custglx-ctl-record
+               END-WRITE
+           END-REWRITE
+           CLOSE customer-file
+           CLOSE custglx-ctl-file
+           CLOSE extract-file
+           DISPLAY "CUSTGLX: " ws-customer-count " CUSTOMER(S), "
+                   ws-extract-count " ORDER LINE(S) WRITTEN TO "
+                   "custglx.dat"
+           STOP RUN.
