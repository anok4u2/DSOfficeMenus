@@ -0,0 +1,132 @@
+      $SET ans85
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custbkup.
+
+      *---------------------------------------------------------------*
+      *    Reads customer-file sequentially by file-c-code and writes
+      *    every customer-record, orders and all, out to a sequential
+      *    backup file - cust.ism is ISAM and can't simply be copied
+      *    off to tape or handed to another system as-is.
+      *---------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT customer-file ASSIGN "cust.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS file-c-code
+           ACCESS IS SEQUENTIAL.
+
+           SELECT backup-file ASSIGN "custbkup.dat"
+           ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  customer-file.
+       01  customer-record.
+           03  file-c-code             PIC X(5).
+           03  file-c-name             PIC X(15).
+           03  file-c-addr1            PIC X(15).
+           03  file-c-addr2            PIC X(15).
+           03  file-c-addr3            PIC X(15).
+           03  file-c-addr4            PIC X(15).
+           03  file-c-limit            PIC 9(4) COMP.
+           03  file-c-area             PIC X.
+           03  file-last-changed.
+               05  file-last-changed-date    PIC 9(6).
+               05  file-last-changed-time    PIC 9(8).
+           03  file-c-order.
+             78  no-of-orders              VALUE 10.
+               05  file-c-order-entry OCCURS no-of-orders.
+                   07  file-ord-no     PIC 9(6).
+                   07  file-ord-date   PIC 9(6).
+                   07  file-ord-val    PIC 9(4)V99 COMP.
+                   07  file-pay-val    PIC 9(4)V99 COMP.
+
+       FD  backup-file.
+       01  backup-record.
+           03  bkup-c-code             PIC X(5).
+           03  bkup-c-name             PIC X(15).
+           03  bkup-c-addr1            PIC X(15).
+           03  bkup-c-addr2            PIC X(15).
+           03  bkup-c-addr3            PIC X(15).
+           03  bkup-c-addr4            PIC X(15).
+           03  bkup-c-limit            PIC 9(4).
+           03  bkup-c-area             PIC X.
+           03  bkup-last-changed.
+               05  bkup-last-changed-date    PIC 9(6).
+               05  bkup-last-changed-time    PIC 9(8).
+           03  bkup-c-order-entry OCCURS 10.
+               05  bkup-ord-no         PIC 9(6).
+               05  bkup-ord-date       PIC 9(6).
+               05  bkup-ord-val        PIC 9(4)V99.
+               05  bkup-pay-val        PIC 9(4)V99.
+
+       WORKING-STORAGE SECTION.
+
+       77  ws-eof-sw                   PIC X(1) VALUE "N".
+           88  ws-eof                           VALUE "Y".
+
+       77  array-ind                   PIC 9(4) COMP.
+       77  ws-record-count             PIC 9(7) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       Main-Process SECTION.
+
+           PERFORM Program-Initialize
+           PERFORM Copy-Customer-Record UNTIL ws-eof
+           PERFORM Program-Terminate.
+
+      *---------------------------------------------------------------*
+
+       Program-Initialize SECTION.
+
+           OPEN INPUT customer-file
+           OPEN OUTPUT backup-file
+           PERFORM Read-Customer-Record.
+
+      *---------------------------------------------------------------*
+
+       Read-Customer-Record SECTION.
+
+           READ customer-file NEXT RECORD
+               AT END
+                   SET ws-eof TO TRUE
+           END-READ.
+
+      *---------------------------------------------------------------*
+
+       Copy-Customer-Record SECTION.
+
+           MOVE file-c-code  TO bkup-c-code
+           MOVE file-c-name  TO bkup-c-name
+           MOVE file-c-addr1 TO bkup-c-addr1
+           MOVE file-c-addr2 TO bkup-c-addr2
+           MOVE file-c-addr3 TO bkup-c-addr3
+           MOVE file-c-addr4 TO bkup-c-addr4
+           MOVE file-c-limit TO bkup-c-limit
+           MOVE file-c-area  TO bkup-c-area
+           MOVE file-last-changed TO bkup-last-changed
+           PERFORM VARYING array-ind FROM 1 BY 1
+                              UNTIL array-ind > no-of-orders
+               MOVE file-ord-no(array-ind)   TO bkup-ord-no(array-ind)
+               MOVE file-ord-date(array-ind) TO bkup-ord-date(array-ind)
+               MOVE file-ord-val(array-ind)  TO bkup-ord-val(array-ind)
+               MOVE file-pay-val(array-ind)  TO bkup-pay-val(array-ind)
+           END-PERFORM
+           WRITE backup-record
+           ADD 1 TO ws-record-count
+           PERFORM Read-Customer-Record.
+
+      *---------------------------------------------------------------*
+
+       Program-Terminate SECTION.
+
+           CLOSE customer-file
+           CLOSE backup-file
+           DISPLAY "CUSTBKUP: " ws-record-count " CUSTOMER RECORD(S) "
+                   "WRITTEN TO custbkup.dat"
+           STOP RUN.
