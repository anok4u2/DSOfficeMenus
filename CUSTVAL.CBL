@@ -0,0 +1,155 @@
+      $SET ans85
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custval.
+
+      *---------------------------------------------------------------*
+      *    Shared customer validation logic - the credit-limit check
+      *    and the area-code check applied before a customer-record is
+      *    written or rewritten. Called by customer.cbl's Save-Record
+      *    and by the bulk customer load/update batch job so both
+      *    paths enforce the same business rules.
+      *---------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT area-file ASSIGN "custarea.dat"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS ws-area-file-status.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  area-file.
+       01  area-record.
+           03  area-rec-code           PIC X(1).
+           03  area-rec-desc           PIC X(20).
+
+       WORKING-STORAGE SECTION.
+
+       78  max-area-codes                   VALUE 50.
+
+       77  array-ind                   PIC 9(4) COMP.
+
+       77  ws-area-eof-sw              PIC X(1) VALUE "N".
+           88  ws-area-eof                      VALUE "Y".
+
+       77  ws-area-loaded-sw           PIC X(1) VALUE "N".
+           88  ws-area-loaded                   VALUE "Y".
+
+       77  ws-area-found-sw            PIC X(1) VALUE "N".
+           88  ws-area-found                    VALUE "Y".
+
+      *---------------------------------------------------------------*
+      *    custarea.dat is optional - on a fresh install it hasn't
+      *    been created yet, and without checking the file status an
+      *    OPEN against a missing file aborts every Validate-Customer
+      *    call instead of just leaving the area code unchecked.
+      *---------------------------------------------------------------*
+       77  ws-area-file-status         PIC XX.
+           88  area-status-ok                   VALUE "00".
+           88  area-status-not-found            VALUE "35".
+
+       77  ws-area-skip-check-sw       PIC X(1) VALUE "N".
+           88  ws-area-skip-check                VALUE "Y".
+
+       77  ws-area-count               PIC 9(3) COMP VALUE 0.
+       01  ws-area-table.
+           05  ws-area-entry OCCURS max-area-codes PIC X(1).
+
+       LINKAGE SECTION.
+
+       01  lnk-val-c-limit              PIC 9(4).
+       01  lnk-val-c-bal                PIC 9(6)V99.
+       01  lnk-val-override-flg         PIC 9.
+       01  lnk-val-c-area               PIC X.
+       01  lnk-val-ok-flg               PIC X(1).
+           88  lnk-val-ok                       VALUE "Y".
+       01  lnk-val-error-msg            PIC X(40).
+
+       PROCEDURE DIVISION USING lnk-val-c-limit
+                                 lnk-val-c-bal
+                                 lnk-val-override-flg
+                                 lnk-val-c-area
+                                 lnk-val-ok-flg
+                                 lnk-val-error-msg.
+
+       Validate-Customer SECTION.
+
+           MOVE "Y"    TO lnk-val-ok-flg
+           MOVE SPACES TO lnk-val-error-msg
+           IF NOT ws-area-loaded
+               PERFORM Load-Area-Table
+           END-IF
+           PERFORM Check-Credit-Limit
+           IF lnk-val-ok AND NOT ws-area-skip-check
+               PERFORM Check-Area-Code
+           END-IF
+           GOBACK.
+
+      *---------------------------------------------------------------*
+
+       Check-Credit-Limit SECTION.
+
+           IF lnk-val-c-bal > lnk-val-c-limit
+                              AND lnk-val-override-flg NOT = 1
+               MOVE "CREDIT LIMIT EXCEEDED - SET OVERRIDE TO SAVE"
+                                         TO lnk-val-error-msg
+               MOVE "N" TO lnk-val-ok-flg
+           END-IF.
+
+      *---------------------------------------------------------------*
+      *    Check-Area-Code rejects any file-c-area not present in the
+      *    custarea.dat reference file, loaded into ws-area-table once
+      *    per run the first time this subprogram is called.
+      *---------------------------------------------------------------*
+
+       Check-Area-Code SECTION.
+
+           MOVE "N" TO ws-area-found-sw
+           PERFORM VARYING array-ind FROM 1 BY 1
+                              UNTIL array-ind > ws-area-count
+               IF ws-area-entry(array-ind) = lnk-val-c-area
+                   SET ws-area-found TO TRUE
+               END-IF
+           END-PERFORM
+           IF NOT ws-area-found
+               MOVE "UNKNOWN AREA CODE" TO lnk-val-error-msg
+               MOVE "N" TO lnk-val-ok-flg
+           END-IF.
+
+      *---------------------------------------------------------------*
+
+       Load-Area-Table SECTION.
+
+           MOVE 0   TO ws-area-count
+           MOVE "N" TO ws-area-eof-sw
+           OPEN INPUT area-file
+           IF area-status-not-found
+               SET ws-area-skip-check TO TRUE
+           ELSE
+               PERFORM Read-Area-Record
+               PERFORM Store-Area-Record
+                              UNTIL ws-area-eof
+                              OR ws-area-count >= max-area-codes
+               CLOSE area-file
+           END-IF
+           SET ws-area-loaded TO TRUE.
+
+      *---------------------------------------------------------------*
+
+       Read-Area-Record SECTION.
+
+           READ area-file
+               AT END
+                   SET ws-area-eof TO TRUE
+           END-READ.
+
+      *---------------------------------------------------------------*
+
+       Store-Area-Record SECTION.
+
+           ADD 1 TO ws-area-count
+           MOVE area-rec-code TO ws-area-entry(ws-area-count)
+           PERFORM Read-Area-Record.
