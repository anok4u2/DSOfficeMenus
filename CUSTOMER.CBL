@@ -10,8 +10,26 @@
            SELECT customer-file ASSIGN "cust.ism"
            ORGANIZATION IS INDEXED
            RECORD KEY IS file-c-code
+           ALTERNATE RECORD KEY IS file-c-name WITH DUPLICATES
            ACCESS IS DYNAMIC
-           lock MODE IS AUTOMATIC.
+           lock MODE IS AUTOMATIC
+           FILE STATUS IS ws-customer-file-status.
+
+           SELECT custhist-file ASSIGN "custhist.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS hist-key
+           ACCESS IS DYNAMIC
+           FILE STATUS IS ws-custhist-file-status.
+
+           SELECT audit-file ASSIGN "custaudt.dat"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS ws-audit-file-status.
+
+           SELECT custctr-file ASSIGN "custctr.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS custctr-key
+           ACCESS IS DYNAMIC
+           FILE STATUS IS ws-custctr-file-status.
 
 
        DATA DIVISION.
@@ -27,6 +45,9 @@
            03  file-c-addr4            PIC X(15).
            03  file-c-limit            PIC 9(4) COMP.
            03  file-c-area             PIC X.
+           03  file-last-changed.
+               05  file-last-changed-date    PIC 9(6).
+               05  file-last-changed-time    PIC 9(8).
            03  file-c-order.
              78  no-of-orders              VALUE 10.
                05  file-c-order-entry OCCURS no-of-orders.
@@ -35,6 +56,65 @@
                    07  file-ord-val    PIC 9(4)V99 COMP.
                    07  file-pay-val    PIC 9(4)V99 COMP.
 
+      *---------------------------------------------------------------*
+      *    Order-history overflow file. When a customer's order table
+      *    on file-c-order is full, the oldest settled order entry is
+      *    archived here before a new order takes its slot, so history
+      *    is never simply overwritten and lost.
+      *---------------------------------------------------------------*
+       FD  custhist-file.
+       01  custhist-record.
+           03  hist-key.
+               05  hist-c-code         PIC X(5).
+               05  hist-ord-no         PIC 9(6).
+           03  hist-ord-date           PIC 9(6).
+           03  hist-ord-val            PIC 9(4)V99 COMP.
+           03  hist-pay-val            PIC 9(4)V99 COMP.
+           03  hist-archived-date      PIC 9(6).
+
+      *---------------------------------------------------------------*
+      *    Audit trail of add/change/delete activity against cust.ism.
+      *    Before/after images are limited to the fields a clerk might
+      *    mis-key or tamper with (name, address, credit limit, area) -
+      *    the order table is covered separately by custhist.ism.
+      *---------------------------------------------------------------*
+       FD  audit-file.
+       01  audit-record.
+           03  audit-date              PIC 9(6).
+           03  audit-time              PIC 9(8).
+           03  audit-operator-id       PIC X(20).
+           03  audit-action            PIC X(1).
+               88  audit-action-add            VALUE "A".
+               88  audit-action-change         VALUE "C".
+               88  audit-action-delete         VALUE "D".
+           03  audit-code              PIC X(5).
+           03  audit-before.
+               05  audit-before-name   PIC X(15).
+               05  audit-before-addr1  PIC X(15).
+               05  audit-before-addr2  PIC X(15).
+               05  audit-before-addr3  PIC X(15).
+               05  audit-before-addr4  PIC X(15).
+               05  audit-before-limit  PIC 9(4).
+               05  audit-before-area   PIC X.
+           03  audit-after.
+               05  audit-after-name    PIC X(15).
+               05  audit-after-addr1   PIC X(15).
+               05  audit-after-addr2   PIC X(15).
+               05  audit-after-addr3   PIC X(15).
+               05  audit-after-addr4   PIC X(15).
+               05  audit-after-limit   PIC 9(4).
+               05  audit-after-area    PIC X.
+
+      *---------------------------------------------------------------*
+      *    Single-record control file holding the next unused customer
+      *    code, so "new customer" doesn't depend on a clerk picking
+      *    (and possibly colliding on) a code by hand.
+      *---------------------------------------------------------------*
+       FD  custctr-file.
+       01  custctr-record.
+           03  custctr-key             PIC X(1).
+           03  custctr-next-code       PIC 9(5).
+
        WORKING-STORAGE SECTION.
 
            COPY "ds-cntrl.v1".
@@ -46,6 +126,103 @@
        77  array-ind                   PIC 9(4) COMP.
        77  display-error-no            PIC 9(4).
 
+       77  ws-free-slot                PIC 9(2) COMP.
+       77  ws-oldest-date              PIC 9(6).
+       77  ws-today-date               PIC 9(6).
+
+       77  ws-save-ok-sw               PIC X(1) VALUE "Y".
+           88  ws-save-ok                       VALUE "Y".
+           88  ws-save-rejected                 VALUE "N".
+
+       77  ws-existing-record-sw       PIC X(1) VALUE "N".
+           88  ws-existing-record               VALUE "Y".
+
+       77  ws-operator-id              PIC X(20).
+       77  ws-env-name                 PIC X(20) VALUE "USERNAME".
+       77  ws-env-rc                   PIC S9(9) COMP-5.
+
+       78  customer-validator               VALUE "custval".
+       77  ws-val-ok-flg               PIC X(1).
+           88  ws-val-ok                        VALUE "Y".
+
+       77  ws-browse-eof-sw            PIC X(1) VALUE "N".
+           88  ws-browse-eof                    VALUE "Y".
+       77  ws-browse-name-len          PIC 9(2) COMP.
+
+       77  ws-next-code                PIC 9(5).
+
+      *---------------------------------------------------------------*
+      *    cust.ism is LOCK MODE IS AUTOMATIC, so another operator's
+      *    record stays locked for the moment it takes them to save or
+      *    move off it; a REWRITE/WRITE/DELETE against that record
+      *    fails with a file status in the "9x" I/O-error class rather
+      *    than INVALID KEY. Without checking it the failure was
+      *    silent - the screen looked saved when it was not. The exact
+      *    secondary code a locked record returns is runtime-specific,
+      *    so any status-key-1 of "9" reaching here (key-related
+      *    failures are already intercepted by INVALID KEY) is treated
+      *    as a lock and retried a few times before giving up.
+      *---------------------------------------------------------------*
+       78  max-lock-retries                VALUE 3.
+
+       77  ws-customer-file-status    PIC X(2).
+           88  cf-status-ok                     VALUE "00".
+           88  cf-status-locked                 VALUE "90" THRU "99".
+
+       77  ws-lock-retry-count         PIC 9(2) COMP.
+
+      *---------------------------------------------------------------*
+      *    customer-c-bal (customer.cpb) is unsigned, but each order's
+      *    balance can be a net credit (pay-val > ord-val); accumulating
+      *    that signed per-order value straight into an unsigned running
+      *    total risks the total going negative mid-loop and COBOL
+      *    silently storing its absolute value, corrupting every ADD
+      *    after it - the same intermediate-underflow bug already fixed
+      *    with a signed accumulator in CUSTLOAD.CBL's
+      *    Compute-Outstanding-Balance. Derivations runs the loop into
+      *    this signed field first and only moves the final total into
+      *    customer-c-bal once it's known, flooring a genuinely negative
+      *    (net credit) total at zero.
+      *---------------------------------------------------------------*
+       77  ws-c-bal-signed             PIC S9(6)V99.
+
+      *---------------------------------------------------------------*
+      *    Add-New-Order-To-Table can run before Validate-Customer-
+      *    Record/Check-For-Collision - it has to, so the new order is
+      *    already in customer-ord-* for Derivations to compute the
+      *    balance those checks validate against - but archiving the
+      *    displaced order to custhist.ism is a durable write that must
+      *    not happen if either check later rejects the save. Archive-
+      *    Order-Slot stages the history record and sets this switch
+      *    instead of writing it immediately; Save-Record only performs
+      *    the write, via Write-Pending-Archive, once every other check
+      *    has passed and immediately before it rewrites customer-file.
+      *---------------------------------------------------------------*
+       77  ws-archive-pending-sw       PIC X(1) VALUE "N".
+           88  ws-archive-pending                VALUE "Y".
+
+      *---------------------------------------------------------------*
+      *    custhist.ism, custaudt.dat and custctr.ism are all created
+      *    by this program rather than shipped with it, so a fresh
+      *    install has none of them on disk yet. Program-Initialize
+      *    guards each open the same way winsubclass.cbl's
+      *    record-menu-item-usage and UICOLOR.CBL's
+      *    Open-Theme-File-For-Append tolerate a missing custmenu.use/
+      *    custmenu.thm - a not-found status creates the file first
+      *    instead of aborting the run.
+      *---------------------------------------------------------------*
+       77  ws-custhist-file-status    PIC X(2).
+           88  custhist-status-ok               VALUE "00".
+           88  custhist-status-not-found        VALUE "35".
+
+       77  ws-audit-file-status       PIC X(2).
+           88  audit-status-ok                  VALUE "00".
+           88  audit-status-not-found           VALUE "35".
+
+       77  ws-custctr-file-status     PIC X(2).
+           88  custctr-status-ok                VALUE "00".
+           88  custctr-status-not-found         VALUE "35".
+
 
        PROCEDURE DIVISION.
 
@@ -66,8 +243,44 @@
                                     TO ds-data-block-version-no
            MOVE customer-version-no TO ds-version-no
            OPEN I-O customer-file
+           PERFORM Open-Custhist-File
+           PERFORM Open-Audit-File
+           PERFORM Open-Custctr-File
            PERFORM Load-Screenset.
 
+      *---------------------------------------------------------------*
+
+       Open-Custhist-File SECTION.
+
+           OPEN I-O custhist-file
+           IF custhist-status-not-found
+               OPEN OUTPUT custhist-file
+               CLOSE custhist-file
+               OPEN I-O custhist-file
+           END-IF.
+
+      *---------------------------------------------------------------*
+
+       Open-Audit-File SECTION.
+
+           OPEN EXTEND audit-file
+           IF audit-status-not-found
+               OPEN OUTPUT audit-file
+               CLOSE audit-file
+               OPEN EXTEND audit-file
+           END-IF.
+
+      *---------------------------------------------------------------*
+
+       Open-Custctr-File SECTION.
+
+           OPEN I-O custctr-file
+           IF custctr-status-not-found
+               OPEN OUTPUT custctr-file
+               CLOSE custctr-file
+               OPEN I-O custctr-file
+           END-IF.
+
       *---------------------------------------------------------------*
 
        Program-Body SECTION.
@@ -85,6 +298,12 @@
                    PERFORM Save-Record
                WHEN customer-clr-flg-true
                    PERFORM Clear-Record
+               WHEN customer-browse-flg-true
+                   PERFORM Browse-By-Name
+               WHEN customer-browse-select NOT = ZERO
+                   PERFORM Select-Browse-Match
+               WHEN customer-new-flg-true
+                   PERFORM Assign-New-Code
            END-EVALUATE
            PERFORM Clear-Flags
            PERFORM Call-Dialog-System.
@@ -94,6 +313,9 @@
        Program-Terminate SECTION.
 
            CLOSE customer-file
+           CLOSE custhist-file
+           CLOSE audit-file
+           CLOSE custctr-file
            STOP RUN.
 
       *--------------------------------------------------------------*
@@ -101,14 +323,49 @@
        Delete-Record SECTION.
 
            MOVE customer-c-code TO file-c-code
+           PERFORM Capture-Before-Image
+           PERFORM Delete-Customer-With-Retry
+           IF cf-status-ok
+               MOVE SPACES TO audit-after-name  audit-after-addr1
+                               audit-after-addr2 audit-after-addr3
+                               audit-after-addr4 audit-after-area
+               MOVE 0      TO audit-after-limit
+               SET audit-action-delete TO TRUE
+               PERFORM Write-Audit-Record
+               PERFORM Clear-Record
+           ELSE
+               PERFORM Set-Up-For-Refresh-Screen
+           END-IF.
+
+      *---------------------------------------------------------------*
+
+       Delete-Customer-With-Retry SECTION.
+
+           MOVE 0 TO ws-lock-retry-count
            DELETE customer-file
-           PERFORM Clear-Record.
+           PERFORM UNTIL cf-status-ok
+                      OR NOT cf-status-locked
+                      OR ws-lock-retry-count >= max-lock-retries
+               ADD 1 TO ws-lock-retry-count
+               DELETE customer-file
+           END-PERFORM
+           IF cf-status-locked
+               MOVE "RECORD LOCKED BY ANOTHER USER - TRY AGAIN"
+                                             TO customer-error-msg
+           ELSE
+               IF NOT cf-status-ok
+                   MOVE "ERROR DELETING CUSTOMER RECORD"
+                                             TO customer-error-msg
+               END-IF
+           END-IF.
 
       *---------------------------------------------------------------*
 
        Load-Record SECTION.
 
            INITIALIZE customer-record
+           MOVE "N" TO ws-existing-record-sw
+           MOVE "N" TO ws-archive-pending-sw
            MOVE customer-c-code TO file-c-code
            IF file-c-code NOT = SPACES
                READ customer-file
@@ -116,6 +373,7 @@
                        INITIALIZE customer-data-block
                        MOVE file-c-code TO customer-c-code
                    NOT INVALID KEY
+                       SET ws-existing-record TO TRUE
                        PERFORM Fill-Screen-From-Record
                        PERFORM Derivations
                END-READ
@@ -124,17 +382,388 @@
            END-IF
            PERFORM Set-Up-For-Refresh-Screen.
 
+      *---------------------------------------------------------------*
+      *    Assign-New-Code pulls the next unused 5-character customer
+      *    code from custctr-file and starts a blank record under it,
+      *    so the operator no longer has to pick (and risk colliding
+      *    on) a code by hand for a brand-new customer.
+      *---------------------------------------------------------------*
+
+       Assign-New-Code SECTION.
+
+           MOVE "C" TO custctr-key
+           READ custctr-file
+               INVALID KEY
+                   MOVE 1 TO custctr-next-code
+           END-READ
+           MOVE custctr-next-code TO ws-next-code
+           ADD 1 TO custctr-next-code
+           REWRITE custctr-record
+               INVALID KEY
+                   WRITE custctr-record
+               END-WRITE
+           END-REWRITE
+           MOVE SPACES TO customer-error-msg
+           INITIALIZE customer-record
+           INITIALIZE customer-data-block
+           MOVE ws-next-code TO file-c-code
+           MOVE file-c-code  TO customer-c-code
+           MOVE "N" TO ws-existing-record-sw
+           MOVE "N" TO ws-archive-pending-sw
+           PERFORM Set-Up-For-Refresh-Screen.
+
+      *---------------------------------------------------------------*
+      *    Browse-By-Name / Collect-Next-Browse-Match / Select-Browse-
+      *    Match together give the operator a way into a record without
+      *    already knowing file-c-code: the operator keys a name (or
+      *    the start of one) and customer-file's alternate index on
+      *    file-c-name is used to collect up to max-browse-matches
+      *    hits, any one of which can then be picked by number to load.
+      *---------------------------------------------------------------*
+
+       Browse-By-Name SECTION.
+
+           MOVE SPACES TO customer-error-msg
+           MOVE 0   TO customer-browse-count
+           IF customer-browse-name = SPACES
+               MOVE "ENTER A NAME TO SEARCH" TO customer-error-msg
+           ELSE
+               COMPUTE ws-browse-name-len =
+                   FUNCTION LENGTH(FUNCTION TRIM(customer-browse-name))
+               MOVE "N" TO ws-browse-eof-sw
+               MOVE customer-browse-name TO file-c-name
+               START customer-file KEY IS NOT LESS THAN file-c-name
+                   INVALID KEY
+                       SET ws-browse-eof TO TRUE
+                       MOVE "NO MATCHING CUSTOMER NAME"
+                                                 TO customer-error-msg
+               END-START
+               IF NOT ws-browse-eof
+                   PERFORM Collect-Next-Browse-Match UNTIL ws-browse-eof
+               END-IF
+           END-IF
+           PERFORM Set-Up-For-Refresh-Screen.
+
+      *---------------------------------------------------------------*
+
+       Collect-Next-Browse-Match SECTION.
+
+           READ customer-file NEXT RECORD
+               AT END
+                   SET ws-browse-eof TO TRUE
+           END-READ
+           IF NOT ws-browse-eof
+               IF file-c-name(1:ws-browse-name-len) NOT =
+                     customer-browse-name(1:ws-browse-name-len)
+                   SET ws-browse-eof TO TRUE
+               ELSE
+                   ADD 1 TO customer-browse-count
+                   MOVE file-c-code TO
+                             customer-browse-code(customer-browse-count)
+                   MOVE file-c-name TO
+                           customer-browse-r-name(customer-browse-count)
+                   IF customer-browse-count >= max-browse-matches
+                       SET ws-browse-eof TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+      *---------------------------------------------------------------*
+
+       Select-Browse-Match SECTION.
+
+           IF customer-browse-select > 0
+                AND customer-browse-select <= customer-browse-count
+               MOVE customer-browse-code(customer-browse-select)
+                                                 TO customer-c-code
+               PERFORM Load-Record
+           ELSE
+               MOVE "INVALID BROWSE SELECTION" TO customer-error-msg
+               PERFORM Set-Up-For-Refresh-Screen
+           END-IF
+           MOVE 0 TO customer-browse-select.
+
       *---------------------------------------------------------------*
 
        Save-Record SECTION.
 
-           PERFORM Fill-Record-From-Screen
+           MOVE SPACES TO customer-error-msg
+           SET ws-save-ok TO TRUE
+           IF customer-new-ord-no NOT = ZERO
+               PERFORM Add-New-Order-To-Table
+           END-IF
+           IF ws-save-ok
+               PERFORM Derivations
+               PERFORM Validate-Customer-Record
+           END-IF
+           IF ws-save-ok AND ws-existing-record
+               PERFORM Check-For-Collision
+           END-IF
+           IF ws-save-ok AND ws-archive-pending
+               PERFORM Write-Pending-Archive
+           END-IF
+           IF ws-save-ok
+               PERFORM Capture-Before-Image
+               PERFORM Fill-Record-From-Screen
+               PERFORM Stamp-Last-Changed
+           END-IF
+           IF ws-save-ok
+               PERFORM Rewrite-Customer-With-Retry
+           END-IF
+           IF ws-save-ok
+               MOVE file-last-changed TO customer-last-changed
+               PERFORM Capture-After-Image
+               IF ws-existing-record
+                   SET audit-action-change TO TRUE
+               ELSE
+                   SET audit-action-add TO TRUE
+               END-IF
+               PERFORM Write-Audit-Record
+           ELSE
+               PERFORM Set-Up-For-Refresh-Screen
+           END-IF.
+
+      *---------------------------------------------------------------*
+      *    Retries a locked REWRITE/WRITE a few times, giving the
+      *    operator a clear "still locked, try again" message instead
+      *    of a save that silently never happened.
+      *---------------------------------------------------------------*
+
+       Rewrite-Customer-With-Retry SECTION.
+
+           MOVE 0 TO ws-lock-retry-count
+           PERFORM Attempt-Rewrite-Customer
+           PERFORM UNTIL cf-status-ok
+                      OR NOT cf-status-locked
+                      OR ws-lock-retry-count >= max-lock-retries
+               ADD 1 TO ws-lock-retry-count
+               PERFORM Attempt-Rewrite-Customer
+           END-PERFORM
+           IF cf-status-locked
+               MOVE "RECORD LOCKED BY ANOTHER USER - TRY AGAIN"
+                                             TO customer-error-msg
+               SET ws-save-rejected TO TRUE
+           ELSE
+               IF NOT cf-status-ok
+                   MOVE "ERROR WRITING CUSTOMER RECORD"
+                                             TO customer-error-msg
+                   SET ws-save-rejected TO TRUE
+               END-IF
+           END-IF.
+
+      *---------------------------------------------------------------*
+
+       Attempt-Rewrite-Customer SECTION.
+
            REWRITE customer-record
                INVALID KEY
                    WRITE customer-record
                END-WRITE
            END-REWRITE.
 
+      *---------------------------------------------------------------*
+      *    Check-For-Collision re-reads the current on-disk record
+      *    (customer-file is lock MODE IS AUTOMATIC with no hold taken
+      *    while the record sits open on someone's screen) and rejects
+      *    the save if file-last-changed has moved on since this record
+      *    was loaded - another operator must have saved it in between.
+      *---------------------------------------------------------------*
+
+       Check-For-Collision SECTION.
+
+           MOVE customer-c-code TO file-c-code
+           READ customer-file
+               INVALID KEY
+                   MOVE "CUSTOMER RECORD NO LONGER EXISTS"
+                                             TO customer-error-msg
+                   SET ws-save-rejected TO TRUE
+           END-READ
+           IF ws-save-ok
+              AND file-last-changed NOT = customer-last-changed
+               MOVE "RECORD CHANGED BY ANOTHER USER - RELOAD AND RETRY"
+                                         TO customer-error-msg
+               SET ws-save-rejected TO TRUE
+           END-IF.
+
+      *---------------------------------------------------------------*
+
+       Stamp-Last-Changed SECTION.
+
+           ACCEPT file-last-changed-date FROM DATE
+           ACCEPT file-last-changed-time FROM TIME.
+
+      *---------------------------------------------------------------*
+      *    Capture-Before-Image / Capture-After-Image / Write-Audit-
+      *    Record together log every add, change and delete against
+      *    cust.ism with a before/after image, timestamp and operator
+      *    id, so a mysterious credit-limit or address change can be
+      *    traced back to who made it and when.
+      *---------------------------------------------------------------*
+
+       Capture-Before-Image SECTION.
+
+           MOVE file-c-name  TO audit-before-name
+           MOVE file-c-addr1 TO audit-before-addr1
+           MOVE file-c-addr2 TO audit-before-addr2
+           MOVE file-c-addr3 TO audit-before-addr3
+           MOVE file-c-addr4 TO audit-before-addr4
+           MOVE file-c-limit TO audit-before-limit
+           MOVE file-c-area  TO audit-before-area.
+
+      *---------------------------------------------------------------*
+
+       Capture-After-Image SECTION.
+
+           MOVE file-c-name  TO audit-after-name
+           MOVE file-c-addr1 TO audit-after-addr1
+           MOVE file-c-addr2 TO audit-after-addr2
+           MOVE file-c-addr3 TO audit-after-addr3
+           MOVE file-c-addr4 TO audit-after-addr4
+           MOVE file-c-limit TO audit-after-limit
+           MOVE file-c-area  TO audit-after-area.
+
+      *---------------------------------------------------------------*
+
+       Write-Audit-Record SECTION.
+
+           ACCEPT audit-date FROM DATE
+           ACCEPT audit-time FROM TIME
+           PERFORM Get-Operator-Id
+           MOVE ws-operator-id  TO audit-operator-id
+           MOVE customer-c-code TO audit-code
+           WRITE audit-record.
+
+      *---------------------------------------------------------------*
+
+       Get-Operator-Id SECTION.
+
+           CALL "CBL_GET_ENVIRONMENT_VARIABLE" USING ws-env-name
+                                                      ws-operator-id
+               RETURNING ws-env-rc
+           END-CALL
+           IF ws-env-rc NOT = 0
+               MOVE "UNKNOWN" TO ws-operator-id
+           END-IF.
+
+      *---------------------------------------------------------------*
+      *    Validate-Customer-Record calls the shared custval subprogram
+      *    - the same validation logic used by the bulk customer
+      *    load/update batch job - to refuse the save when the
+      *    customer's outstanding balance (the sum of customer-ord-bal,
+      *    already computed by Derivations) exceeds their credit limit
+      *    (unless the operator has set the override switch on the
+      *    screen) or when customer-c-area isn't a known sales area.
+      *---------------------------------------------------------------*
+
+       Validate-Customer-Record SECTION.
+
+           CALL customer-validator USING customer-c-limit
+                                          customer-c-bal
+                                          customer-override-limit-flg
+                                          customer-c-area
+                                          ws-val-ok-flg
+                                          customer-error-msg
+           END-CALL
+           IF NOT ws-val-ok
+               SET ws-save-rejected TO TRUE
+           END-IF.
+
+      *---------------------------------------------------------------*
+      *    Add-New-Order-To-Table places a newly-keyed order into the
+      *    first free slot in the customer's order table. If the table
+      *    is already full (the customer has reached no-of-orders
+      *    orders), the oldest fully-settled order is rolled off to
+      *    custhist-file automatically to make room. If every existing
+      *    order is still outstanding there is nothing safe to evict,
+      *    so the save is rejected back to the operator.
+      *---------------------------------------------------------------*
+
+       Add-New-Order-To-Table SECTION.
+
+           MOVE 0 TO ws-free-slot
+           PERFORM VARYING array-ind FROM 1 BY 1
+                              UNTIL array-ind > no-of-orders
+               IF customer-ord-no(array-ind) = ZERO
+                                        AND ws-free-slot = ZERO
+                   MOVE array-ind TO ws-free-slot
+               END-IF
+           END-PERFORM
+           IF ws-free-slot NOT = ZERO
+               PERFORM Store-New-Order-In-Slot
+           ELSE
+               PERFORM Find-Oldest-Settled-Slot
+               IF ws-free-slot NOT = ZERO
+                   PERFORM Archive-Order-Slot
+                   IF ws-save-ok
+                       PERFORM Store-New-Order-In-Slot
+                   END-IF
+               ELSE
+                   MOVE "ORDER TABLE FULL - NO SETTLED ORDER TO ARCHIVE"
+                                             TO customer-error-msg
+                   SET ws-save-rejected TO TRUE
+               END-IF
+           END-IF.
+
+      *---------------------------------------------------------------*
+
+       Find-Oldest-Settled-Slot SECTION.
+
+           MOVE 0      TO ws-free-slot
+           MOVE 999999 TO ws-oldest-date
+           PERFORM VARYING array-ind FROM 1 BY 1
+                              UNTIL array-ind > no-of-orders
+               IF customer-ord-no(array-ind) NOT = ZERO
+                  AND customer-pay-val(array-ind)
+                                         >= customer-ord-val(array-ind)
+                  AND customer-ord-date(array-ind) < ws-oldest-date
+                   MOVE array-ind TO ws-free-slot
+                   MOVE customer-ord-date(array-ind) TO ws-oldest-date
+               END-IF
+           END-PERFORM.
+
+      *---------------------------------------------------------------*
+
+       Archive-Order-Slot SECTION.
+
+           MOVE customer-c-code                TO hist-c-code
+           MOVE customer-ord-no(ws-free-slot)   TO hist-ord-no
+           MOVE customer-ord-date(ws-free-slot) TO hist-ord-date
+           MOVE customer-ord-val(ws-free-slot)  TO hist-ord-val
+           MOVE customer-pay-val(ws-free-slot)  TO hist-pay-val
+           ACCEPT ws-today-date FROM DATE
+           MOVE ws-today-date TO hist-archived-date
+           SET ws-archive-pending TO TRUE.
+
+      *---------------------------------------------------------------*
+      *    Performed from Save-Record once Validate-Customer-Record and
+      *    Check-For-Collision have both passed, so a save that's about
+      *    to be rejected on those grounds never durably archives the
+      *    order Archive-Order-Slot staged.
+      *---------------------------------------------------------------*
+
+       Write-Pending-Archive SECTION.
+
+           WRITE custhist-record
+               INVALID KEY
+                   MOVE "ERROR ARCHIVING OLDEST ORDER - SAVE REJECTED"
+                                             TO customer-error-msg
+                   SET ws-save-rejected TO TRUE
+           END-WRITE
+           MOVE "N" TO ws-archive-pending-sw.
+
+      *---------------------------------------------------------------*
+
+       Store-New-Order-In-Slot SECTION.
+
+           MOVE customer-new-ord-no   TO customer-ord-no(ws-free-slot)
+           MOVE customer-new-ord-date TO customer-ord-date(ws-free-slot)
+           MOVE customer-new-ord-val  TO customer-ord-val(ws-free-slot)
+           MOVE customer-new-pay-val  TO customer-pay-val(ws-free-slot)
+           INITIALIZE customer-new-ord-no
+                      customer-new-ord-date
+                      customer-new-ord-val
+                      customer-new-pay-val.
+
       *---------------------------------------------------------------*
 
        Clear-Flags SECTION.
@@ -147,6 +776,7 @@
 
            INITIALIZE customer-record
            INITIALIZE customer-data-block
+           MOVE "N" TO ws-archive-pending-sw
            PERFORM Set-Up-For-Refresh-Screen.
 
       *---------------------------------------------------------------*
@@ -184,6 +814,7 @@
            MOVE file-c-addr4 TO customer-c-addr4
            MOVE file-c-limit TO customer-c-limit
            MOVE file-c-area  TO customer-c-area
+           MOVE file-last-changed TO customer-last-changed
            PERFORM VARYING Array-Ind FROM 1 BY 1
                                           UNTIL array-ind > no-of-orders
                MOVE file-ord-no(array-ind) TO customer-ord-no(array-ind)
@@ -205,14 +836,19 @@
 
        Derivations SECTION.
 
-           MOVE 0 TO customer-c-bal
+           MOVE 0 TO ws-c-bal-signed
            PERFORM VARYING Array-Ind
                               FROM 1 BY 1 UNTIL array-ind > no-of-orders
                COMPUTE customer-ord-bal(array-ind) =
                      customer-ord-val(array-ind) -
                                            customer-pay-val(array-ind)
-               ADD customer-ord-bal(array-ind) TO customer-c-bal
-           END-PERFORM.
+               ADD customer-ord-bal(array-ind) TO ws-c-bal-signed
+           END-PERFORM
+           IF ws-c-bal-signed < 0
+               MOVE 0 TO customer-c-bal
+           ELSE
+               MOVE ws-c-bal-signed TO customer-c-bal
+           END-IF.
 
       *---------------------------------------------------------------*
 
