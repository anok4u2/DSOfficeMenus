@@ -0,0 +1,251 @@
+      $SET ans85
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custage.
+
+      *---------------------------------------------------------------*
+      *    Reads cust.ism sequentially and produces a 30/60/90 day
+      *    aging report of each customer's outstanding order balances
+      *    (file-ord-val less file-pay-val), so collections can see
+      *    who is overdue without keying every customer code into the
+      *    customer maintenance screen.
+      *---------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT customer-file ASSIGN "cust.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS file-c-code
+           ACCESS IS SEQUENTIAL.
+
+           SELECT report-file ASSIGN "custage.lst"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  customer-file.
+       01  customer-record.
+           03  file-c-code             PIC X(5).
+           03  file-c-name             PIC X(15).
+           03  file-c-addr1            PIC X(15).
+           03  file-c-addr2            PIC X(15).
+           03  file-c-addr3            PIC X(15).
+           03  file-c-addr4            PIC X(15).
+           03  file-c-limit            PIC 9(4) COMP.
+           03  file-c-area             PIC X.
+           03  file-last-changed.
+               05  file-last-changed-date    PIC 9(6).
+               05  file-last-changed-time    PIC 9(8).
+           03  file-c-order.
+             78  no-of-orders              VALUE 10.
+               05  file-c-order-entry OCCURS no-of-orders.
+                   07  file-ord-no     PIC 9(6).
+                   07  file-ord-date   PIC 9(6).
+                   07  file-ord-val    PIC 9(4)V99 COMP.
+                   07  file-pay-val    PIC 9(4)V99 COMP.
+
+       FD  report-file.
+       01  report-line                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       77  ws-eof-sw                   PIC X(1) VALUE "N".
+           88  ws-eof                           VALUE "Y".
+
+       77  array-ind                   PIC 9(4) COMP.
+
+       77  ws-today-date               PIC 9(6).
+       77  ws-today-ccyymmdd           PIC 9(8).
+       77  ws-order-ccyymmdd           PIC 9(8).
+       77  ws-today-days               PIC 9(9) COMP.
+       77  ws-order-days               PIC 9(9) COMP.
+       77  ws-age-days                 PIC S9(9) COMP.
+
+       77  ws-order-bal                PIC S9(4)V99.
+       77  ws-cust-total               PIC 9(6)V99.
+       77  ws-bucket-current           PIC 9(6)V99.
+       77  ws-bucket-30                PIC 9(6)V99.
+       77  ws-bucket-60                PIC 9(6)V99.
+       77  ws-bucket-90                PIC 9(6)V99.
+
+       77  ws-grand-current            PIC 9(8)V99.
+       77  ws-grand-30                 PIC 9(8)V99.
+       77  ws-grand-60                 PIC 9(8)V99.
+       77  ws-grand-90                 PIC 9(8)V99.
+       77  ws-grand-total              PIC 9(8)V99.
+
+       01  hdg-line-1.
+           03  FILLER                  PIC X(20) VALUE SPACES.
+           03  FILLER                  PIC X(40)
+                           VALUE "CUSTOMER AGING / STATEMENT REPORT".
+
+       01  hdg-line-2.
+           03  FILLER                  PIC X(5)  VALUE "CODE".
+           03  FILLER                  PIC X(16) VALUE "NAME".
+           03  FILLER                  PIC X(13) VALUE "1-30".
+           03  FILLER                  PIC X(13) VALUE "31-60".
+           03  FILLER                  PIC X(13) VALUE "61-90".
+           03  FILLER                  PIC X(13) VALUE "90+".
+           03  FILLER                  PIC X(13) VALUE "TOTAL".
+
+       01  det-line.
+           03  det-code                PIC X(5).
+           03  FILLER                  PIC X(1)  VALUE SPACES.
+           03  det-name                PIC X(15).
+           03  FILLER                  PIC X(1)  VALUE SPACES.
+           03  det-current             PIC ZZZ,ZZ9.99.
+           03  FILLER                  PIC X(5)  VALUE SPACES.
+           03  det-30                  PIC ZZZ,ZZ9.99.
+           03  FILLER                  PIC X(5)  VALUE SPACES.
+           03  det-60                  PIC ZZZ,ZZ9.99.
+           03  FILLER                  PIC X(5)  VALUE SPACES.
+           03  det-90                  PIC ZZZ,ZZ9.99.
+           03  FILLER                  PIC X(5)  VALUE SPACES.
+           03  det-total               PIC ZZZ,ZZ9.99.
+
+       01  tot-line.
+           03  FILLER                  PIC X(22) VALUE "TOTALS".
+           03  tot-current             PIC ZZ,ZZZ,ZZ9.99.
+           03  FILLER                  PIC X(3)  VALUE SPACES.
+           03  tot-30                  PIC ZZ,ZZZ,ZZ9.99.
+           03  FILLER                  PIC X(3)  VALUE SPACES.
+           03  tot-60                  PIC ZZ,ZZZ,ZZ9.99.
+           03  FILLER                  PIC X(3)  VALUE SPACES.
+           03  tot-90                  PIC ZZ,ZZZ,ZZ9.99.
+           03  FILLER                  PIC X(3)  VALUE SPACES.
+           03  tot-total               PIC ZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+
+       Main-Process SECTION.
+
+           PERFORM Program-Initialize
+           PERFORM Process-Customer UNTIL ws-eof
+           PERFORM Program-Terminate.
+
+      *---------------------------------------------------------------*
+
+       Program-Initialize SECTION.
+
+           OPEN INPUT customer-file
+           OPEN OUTPUT report-file
+           MOVE 0 TO ws-grand-current ws-grand-30
+                     ws-grand-60 ws-grand-90
+           ACCEPT ws-today-date FROM DATE
+           MOVE "20" TO ws-today-ccyymmdd(1:2)
+           MOVE ws-today-date TO ws-today-ccyymmdd(3:6)
+           COMPUTE ws-today-days =
+                     FUNCTION INTEGER-OF-DATE(ws-today-ccyymmdd)
+           PERFORM Write-Report-Headings
+           PERFORM Read-Customer-Record.
+
+      *---------------------------------------------------------------*
+
+       Read-Customer-Record SECTION.
+
+           READ customer-file NEXT RECORD
+               AT END
+                   SET ws-eof TO TRUE
+           END-READ.
+
+      *---------------------------------------------------------------*
+
+       Process-Customer SECTION.
+
+           PERFORM Age-Customer-Orders
+           IF ws-cust-total > 0
+               PERFORM Write-Customer-Detail
+           END-IF
+           PERFORM Read-Customer-Record.
+
+      *---------------------------------------------------------------*
+
+       Age-Customer-Orders SECTION.
+
+           MOVE 0 TO ws-cust-total ws-bucket-current
+                     ws-bucket-30 ws-bucket-60 ws-bucket-90
+           PERFORM VARYING array-ind FROM 1 BY 1
+                              UNTIL array-ind > no-of-orders
+               COMPUTE ws-order-bal =
+                     file-ord-val(array-ind) - file-pay-val(array-ind)
+               IF ws-order-bal > 0
+                   PERFORM Compute-Order-Age
+                   EVALUATE TRUE
+                       WHEN ws-age-days <= 30
+                           ADD ws-order-bal TO ws-bucket-current
+                       WHEN ws-age-days <= 60
+                           ADD ws-order-bal TO ws-bucket-30
+                       WHEN ws-age-days <= 90
+                           ADD ws-order-bal TO ws-bucket-60
+                       WHEN OTHER
+                           ADD ws-order-bal TO ws-bucket-90
+                   END-EVALUATE
+                   ADD ws-order-bal TO ws-cust-total
+               END-IF
+           END-PERFORM
+           ADD ws-bucket-current TO ws-grand-current
+           ADD ws-bucket-30      TO ws-grand-30
+           ADD ws-bucket-60      TO ws-grand-60
+           ADD ws-bucket-90      TO ws-grand-90.
+
+      *---------------------------------------------------------------*
+      *    file-ord-date is held as a 2-digit-year YYMMDD value; the
+      *    21st century is assumed when expanding it for date math.
+      *---------------------------------------------------------------*
+
+       Compute-Order-Age SECTION.
+
+           MOVE "20" TO ws-order-ccyymmdd(1:2)
+           MOVE file-ord-date(array-ind) TO ws-order-ccyymmdd(3:6)
+           COMPUTE ws-order-days =
+                     FUNCTION INTEGER-OF-DATE(ws-order-ccyymmdd)
+           COMPUTE ws-age-days = ws-today-days - ws-order-days.
+
+      *---------------------------------------------------------------*
+
+       Write-Report-Headings SECTION.
+
+           WRITE report-line FROM hdg-line-1
+           MOVE SPACES TO report-line
+           WRITE report-line
+           WRITE report-line FROM hdg-line-2.
+
+      *---------------------------------------------------------------*
+
+       Write-Customer-Detail SECTION.
+
+           MOVE SPACES          TO det-line
+           MOVE file-c-code     TO det-code
+           MOVE file-c-name     TO det-name
+           MOVE ws-bucket-current TO det-current
+           MOVE ws-bucket-30      TO det-30
+           MOVE ws-bucket-60      TO det-60
+           MOVE ws-bucket-90      TO det-90
+           MOVE ws-cust-total     TO det-total
+           WRITE report-line FROM det-line.
+
+      *---------------------------------------------------------------*
+
+       Write-Report-Totals SECTION.
+
+           COMPUTE ws-grand-total = ws-grand-current + ws-grand-30
+                                   + ws-grand-60 + ws-grand-90
+           MOVE SPACES          TO report-line
+           WRITE report-line
+           MOVE ws-grand-current TO tot-current
+           MOVE ws-grand-30      TO tot-30
+           MOVE ws-grand-60      TO tot-60
+           MOVE ws-grand-90      TO tot-90
+           MOVE ws-grand-total   TO tot-total
+           WRITE report-line FROM tot-line.
+
+      *---------------------------------------------------------------*
+
+       Program-Terminate SECTION.
+
+           PERFORM Write-Report-Totals
+           CLOSE customer-file
+           CLOSE report-file
+           STOP RUN.
