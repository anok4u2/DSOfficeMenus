@@ -0,0 +1,6 @@
+       01  :TAG:RGB-R          PIC S9(3)     COMP-5.
+       01  :TAG:RGB-G          PIC S9(3)     COMP-5.
+       01  :TAG:RGB-B          PIC S9(3)     COMP-5.
+       01  :TAG:HSL-H          PIC S9V9(17)  COMP-5.
+       01  :TAG:HSL-S          PIC S9V9(17)  COMP-5.
+       01  :TAG:HSL-L          PIC S9V9(17)  COMP-5.
