@@ -0,0 +1,209 @@
+      $SET ans85
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. uicolor.
+
+      *---------------------------------------------------------------*
+      *    Palette generator. Given one base colour, derives the set
+      *    of UI-state variants (hover, pressed, disabled, selected)
+      *    a control built around that colour needs, using the
+      *    existing RGBtoHSL/HSLtoRGB subprograms to do the lightening
+      *    and darkening - the same technique their own header
+      *    comments describe ("amended L part" rather than subtracting
+      *    straight off the RGB elements). The five named colours
+      *    (the base plus its four variants) are written to
+      *    custmenu.thm, the menu theme reference file read by
+      *    winsubclass.cbl, under NAME, NAME-HOVER, NAME-PRESSED,
+      *    NAME-DISABLED and NAME-SELECTED - an unrecognised name is
+      *    simply ignored by anything reading the file today, so this
+      *    only adds new entries for a future theme to pick up.
+      *---------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT theme-file ASSIGN "custmenu.thm"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-theme-file-status.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  theme-file.
+       01  theme-record.
+           03  thm-rec-name            PIC X(20).
+           03  thm-rec-red             PIC 9(3).
+           03  thm-rec-green           PIC 9(3).
+           03  thm-rec-blue            PIC 9(3).
+
+       WORKING-STORAGE SECTION.
+
+       78  hsl-to-rgb-program          VALUE "HSLtoRGB".
+       78  rgb-to-hsl-program          VALUE "RGBtoHSL".
+
+       78  hover-lightness-step        VALUE 0.15.
+       78  pressed-lightness-step      VALUE 0.15.
+       78  disabled-saturation         VALUE 0.
+       78  disabled-lightness          VALUE 0.75.
+       78  selected-saturation         VALUE 1.
+       78  selected-lightness          VALUE 0.5.
+
+       77  ws-base-name                PIC X(20).
+       77  ws-base-red                 PIC 9(3).
+       77  ws-base-green               PIC 9(3).
+       77  ws-base-blue                PIC 9(3).
+
+       copy "rgbhsl.cpy" replacing ==:TAG:== by ==ws-==.
+
+       77  ws-variant-hue              PIC S9V9(17) COMP-5.
+       77  ws-variant-sat              PIC S9V9(17) COMP-5.
+       77  ws-variant-lgt              PIC S9V9(17) COMP-5.
+       77  ws-variant-red              PIC S9(3) COMP-5.
+       77  ws-variant-green            PIC S9(3) COMP-5.
+       77  ws-variant-blue             PIC S9(3) COMP-5.
+
+       77  ws-more-colors-sw           PIC X(1) VALUE "Y".
+           88  ws-more-colors                   VALUE "Y".
+
+       77  ws-variant-suffix           PIC X(10).
+
+       77  ws-theme-file-status        PIC XX.
+           88  theme-file-status-ok            VALUE "00".
+
+       PROCEDURE DIVISION.
+
+       Main-Process SECTION.
+
+           PERFORM Open-Theme-File-For-Append
+           PERFORM Prompt-For-Base-Color UNTIL NOT ws-more-colors
+           CLOSE theme-file
+           STOP RUN.
+
+      *---------------------------------------------------------------*
+      *    custmenu.thm is also read by winsubclass.cbl's load-menu-
+      *    theme, which applies records in the order they're read and
+      *    lets a later one win - so appending a fresh set of named
+      *    colours here adds/updates entries without wiping whatever
+      *    is already in the file. OPEN EXTEND needs the file to exist
+      *    first, which it won't on a brand new install.
+      *---------------------------------------------------------------*
+
+       Open-Theme-File-For-Append SECTION.
+
+           OPEN EXTEND theme-file
+           IF NOT theme-file-status-ok
+               OPEN OUTPUT theme-file
+               CLOSE theme-file
+               OPEN EXTEND theme-file
+           END-IF.
+
+      *---------------------------------------------------------------*
+
+       Prompt-For-Base-Color SECTION.
+
+           DISPLAY "COLOUR NAME (BLANK TO FINISH): "
+                                         WITH NO ADVANCING
+           ACCEPT ws-base-name
+           IF ws-base-name = SPACES
+               MOVE "N" TO ws-more-colors-sw
+           ELSE
+               DISPLAY "RED (0-255): "  WITH NO ADVANCING
+               ACCEPT ws-base-red
+               DISPLAY "GREEN (0-255): " WITH NO ADVANCING
+               ACCEPT ws-base-green
+               DISPLAY "BLUE (0-255): " WITH NO ADVANCING
+               ACCEPT ws-base-blue
+               PERFORM Write-Base-And-Variants
+           END-IF.
+
+      *---------------------------------------------------------------*
+
+       Write-Base-And-Variants SECTION.
+
+           MOVE ws-base-red   TO ws-rgb-r
+           MOVE ws-base-green TO ws-rgb-g
+           MOVE ws-base-blue  TO ws-rgb-b
+           CALL rgb-to-hsl-program USING ws-rgb-r ws-rgb-g ws-rgb-b
+                                         ws-hsl-h ws-hsl-s ws-hsl-l
+           END-CALL
+
+           PERFORM Write-Named-Color
+
+           MOVE ws-hsl-h TO ws-variant-hue
+           MOVE ws-hsl-s TO ws-variant-sat
+           COMPUTE ws-variant-lgt = ws-hsl-l + hover-lightness-step
+           PERFORM Clamp-Variant-Lightness
+           PERFORM Write-Color-Variant-HSL
+           MOVE "-HOVER" TO ws-variant-suffix
+           PERFORM Write-Named-Color-Variant
+
+           MOVE ws-hsl-h TO ws-variant-hue
+           MOVE ws-hsl-s TO ws-variant-sat
+           COMPUTE ws-variant-lgt = ws-hsl-l - pressed-lightness-step
+           PERFORM Clamp-Variant-Lightness
+           PERFORM Write-Color-Variant-HSL
+           MOVE "-PRESSED" TO ws-variant-suffix
+           PERFORM Write-Named-Color-Variant
+
+           MOVE ws-hsl-h TO ws-variant-hue
+           MOVE disabled-saturation TO ws-variant-sat
+           MOVE disabled-lightness  TO ws-variant-lgt
+           PERFORM Write-Color-Variant-HSL
+           MOVE "-DISABLED" TO ws-variant-suffix
+           PERFORM Write-Named-Color-Variant
+
+           MOVE ws-hsl-h TO ws-variant-hue
+           MOVE selected-saturation TO ws-variant-sat
+           MOVE selected-lightness  TO ws-variant-lgt
+           PERFORM Write-Color-Variant-HSL
+           MOVE "-SELECTED" TO ws-variant-suffix
+           PERFORM Write-Named-Color-Variant.
+
+      *---------------------------------------------------------------*
+
+       Clamp-Variant-Lightness SECTION.
+
+           IF ws-variant-lgt < 0
+               MOVE 0 TO ws-variant-lgt
+           END-IF
+           IF ws-variant-lgt > 1
+               MOVE 1 TO ws-variant-lgt
+           END-IF.
+
+      *---------------------------------------------------------------*
+
+       Write-Color-Variant-HSL SECTION.
+
+           MOVE ws-variant-hue TO ws-hsl-h
+           MOVE ws-variant-sat TO ws-hsl-s
+           MOVE ws-variant-lgt TO ws-hsl-l
+           CALL hsl-to-rgb-program USING ws-rgb-r ws-rgb-g ws-rgb-b
+                                         ws-hsl-h ws-hsl-s ws-hsl-l
+           END-CALL
+           MOVE ws-rgb-r TO ws-variant-red
+           MOVE ws-rgb-g TO ws-variant-green
+           MOVE ws-rgb-b TO ws-variant-blue.
+
+      *---------------------------------------------------------------*
+
+       Write-Named-Color SECTION.
+
+           MOVE ws-base-name  TO thm-rec-name
+           MOVE ws-base-red   TO thm-rec-red
+           MOVE ws-base-green TO thm-rec-green
+           MOVE ws-base-blue  TO thm-rec-blue
+           WRITE theme-record.
+
+      *---------------------------------------------------------------*
+
+       Write-Named-Color-Variant SECTION.
+
+           MOVE SPACES TO thm-rec-name
+           STRING FUNCTION TRIM(ws-base-name) DELIMITED BY SIZE
+                  ws-variant-suffix           DELIMITED BY SIZE
+                  INTO thm-rec-name
+           END-STRING
+           MOVE ws-variant-red   TO thm-rec-red
+           MOVE ws-variant-green TO thm-rec-green
+           MOVE ws-variant-blue  TO thm-rec-blue
+           WRITE theme-record.
