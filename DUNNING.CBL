@@ -0,0 +1,264 @@
+      $SET ans85
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. dunning.
+
+      *---------------------------------------------------------------*
+      *    Dunning letter print run. Reads cust.ism sequentially,
+      *    ages each customer's outstanding orders the same way
+      *    custage.cbl does, and prints a letter to dunning.lst for
+      *    any customer who is either over their credit limit or has
+      *    an order outstanding longer than the configurable aging
+      *    threshold kept in custdun.ism (a single-record control
+      *    file in the same style as custctr.ism's next-code
+      *    counter, so the threshold can be changed without a
+      *    recompile).
+      *---------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT customer-file ASSIGN "cust.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS file-c-code
+           ACCESS IS SEQUENTIAL.
+
+           SELECT dunning-ctl-file ASSIGN "custdun.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS dun-ctl-key
+           ACCESS IS DYNAMIC.
+
+           SELECT letter-file ASSIGN "dunning.lst"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  customer-file.
+       01  customer-record.
+           03  file-c-code             PIC X(5).
+           03  file-c-name             PIC X(15).
+           03  file-c-addr1            PIC X(15).
+           03  file-c-addr2            PIC X(15).
+           03  file-c-addr3            PIC X(15).
+           03  file-c-addr4            PIC X(15).
+           03  file-c-limit            PIC 9(4) COMP.
+           03  file-c-area             PIC X.
+           03  file-last-changed.
+               05  file-last-changed-date    PIC 9(6).
+               05  file-last-changed-time    PIC 9(8).
+           03  file-c-order.
+             78  no-of-orders              VALUE 10.
+               05  file-c-order-entry OCCURS no-of-orders.
+                   07  file-ord-no     PIC 9(6).
+                   07  file-ord-date   PIC 9(6).
+                   07  file-ord-val    PIC 9(4)V99 COMP.
+                   07  file-pay-val    PIC 9(4)V99 COMP.
+
+      *---------------------------------------------------------------*
+      *    Single-record control file holding the aging threshold
+      *    (in days) beyond which an outstanding order triggers a
+      *    letter even when the customer is still under their credit
+      *    limit.
+      *---------------------------------------------------------------*
+       FD  dunning-ctl-file.
+       01  dunning-ctl-record.
+           03  dun-ctl-key                 PIC X(1).
+           03  dun-ctl-age-threshold       PIC 9(3).
+
+       FD  letter-file.
+       01  letter-line                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       78  default-age-threshold       VALUE 60.
+
+       77  ws-eof-sw                   PIC X(1) VALUE "N".
+           88  ws-eof                           VALUE "Y".
+
+       77  array-ind                   PIC 9(4) COMP.
+
+       77  ws-age-threshold            PIC 9(3).
+
+       77  ws-today-date               PIC 9(6).
+       77  ws-today-ccyymmdd           PIC 9(8).
+       77  ws-order-ccyymmdd           PIC 9(8).
+       77  ws-today-days               PIC 9(9) COMP.
+       77  ws-order-days               PIC 9(9) COMP.
+       77  ws-age-days                 PIC S9(9) COMP.
+       77  ws-oldest-age-days          PIC S9(9) COMP.
+
+       77  ws-order-bal                PIC S9(4)V99.
+       77  ws-cust-bal                 PIC 9(6)V99.
+
+       77  ws-over-limit-sw            PIC X(1) VALUE "N".
+           88  ws-over-limit                     VALUE "Y".
+
+       77  ws-letter-count             PIC 9(7) COMP VALUE 0.
+
+       01  addr-line.
+           03  FILLER                  PIC X(5)  VALUE SPACES.
+           03  addr-text               PIC X(30).
+
+       01  amount-line.
+           03  FILLER                  PIC X(5)  VALUE SPACES.
+           03  amount-label            PIC X(30).
+           03  amount-value            PIC ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+
+       Main-Process SECTION.
+
+           PERFORM Program-Initialize
+           PERFORM Process-Customer UNTIL ws-eof
+           PERFORM Program-Terminate.
+
+      *---------------------------------------------------------------*
+
+       Program-Initialize SECTION.
+
+           OPEN INPUT customer-file
+           OPEN I-O   dunning-ctl-file
+           OPEN OUTPUT letter-file
+           PERFORM Read-Age-Threshold
+           ACCEPT ws-today-date FROM DATE
+           MOVE "20" TO ws-today-ccyymmdd(1:2)
+           MOVE ws-today-date TO ws-today-ccyymmdd(3:6)
+           COMPUTE ws-today-days =
+                     FUNCTION INTEGER-OF-DATE(ws-today-ccyymmdd)
+           PERFORM Read-Customer-Record.
+
+      *---------------------------------------------------------------*
+
+       Read-Age-Threshold SECTION.
+
+           MOVE "C" TO dun-ctl-key
+           READ dunning-ctl-file
+               INVALID KEY
+                   MOVE default-age-threshold TO dun-ctl-age-threshold
+           END-READ
+           MOVE dun-ctl-age-threshold TO ws-age-threshold.
+
+      *---------------------------------------------------------------*
+
+       Read-Customer-Record SECTION.
+
+           READ customer-file NEXT RECORD
+               AT END
+                   SET ws-eof TO TRUE
+           END-READ.
+
+      *---------------------------------------------------------------*
+
+       Process-Customer SECTION.
+
+           PERFORM Age-Customer-Orders
+           IF ws-over-limit OR ws-oldest-age-days >= ws-age-threshold
+               PERFORM Print-Dunning-Letter
+               ADD 1 TO ws-letter-count
+           END-IF
+           PERFORM Read-Customer-Record.
+
+      *---------------------------------------------------------------*
+      *    Mirrors custage.cbl's Age-Customer-Orders - the balance
+      *    and the age (in days) of the oldest still-outstanding
+      *    order are all a dunning decision needs, so the 30/60/90
+      *    bucket breakdown itself isn't carried over here.
+      *---------------------------------------------------------------*
+
+       Age-Customer-Orders SECTION.
+
+           MOVE 0 TO ws-cust-bal
+           MOVE 0 TO ws-oldest-age-days
+           MOVE "N" TO ws-over-limit-sw
+           PERFORM VARYING array-ind FROM 1 BY 1
+                              UNTIL array-ind > no-of-orders
+               COMPUTE ws-order-bal =
+                     file-ord-val(array-ind) - file-pay-val(array-ind)
+               IF ws-order-bal > 0
+                   PERFORM Compute-Order-Age
+                   IF ws-age-days > ws-oldest-age-days
+                       MOVE ws-age-days TO ws-oldest-age-days
+                   END-IF
+                   ADD ws-order-bal TO ws-cust-bal
+               END-IF
+           END-PERFORM
+           IF ws-cust-bal > file-c-limit
+               SET ws-over-limit TO TRUE
+           END-IF.
+
+      *---------------------------------------------------------------*
+      *    file-ord-date is held as a 2-digit-year YYMMDD value; the
+      *    21st century is assumed when expanding it for date math.
+      *---------------------------------------------------------------*
+
+       Compute-Order-Age SECTION.
+
+           MOVE "20" TO ws-order-ccyymmdd(1:2)
+           MOVE file-ord-date(array-ind) TO ws-order-ccyymmdd(3:6)
+           COMPUTE ws-order-days =
+                     FUNCTION INTEGER-OF-DATE(ws-order-ccyymmdd)
+           COMPUTE ws-age-days = ws-today-days - ws-order-days.
+
+      *---------------------------------------------------------------*
+
+       Print-Dunning-Letter SECTION.
+
+           MOVE SPACES TO letter-line
+           WRITE letter-line FROM file-c-name
+               AFTER ADVANCING PAGE
+           WRITE letter-line FROM addr-line
+           MOVE file-c-addr1 TO addr-text
+           WRITE letter-line FROM addr-line
+           MOVE file-c-addr2 TO addr-text
+           WRITE letter-line FROM addr-line
+           MOVE file-c-addr3 TO addr-text
+           WRITE letter-line FROM addr-line
+           MOVE file-c-addr4 TO addr-text
+           WRITE letter-line FROM addr-line
+           MOVE SPACES TO letter-line
+           WRITE letter-line
+           WRITE letter-line
+           MOVE "RE: YOUR ACCOUNT " TO letter-line
+           MOVE file-c-code TO letter-line(18:5)
+           WRITE letter-line
+           MOVE SPACES TO letter-line
+           WRITE letter-line
+           IF ws-over-limit
+               MOVE "YOUR ACCOUNT BALANCE IS OVER YOUR CREDIT LIMIT."
+                                                 TO letter-line
+               WRITE letter-line
+           END-IF
+           IF ws-oldest-age-days >= ws-age-threshold
+               MOVE "YOUR ACCOUNT HAS AN ORDER OUTSTANDING MORE THAN"
+                                                 TO letter-line
+               MOVE ws-age-threshold TO letter-line(51:3)
+               MOVE " DAYS." TO letter-line(54:6)
+               WRITE letter-line
+           END-IF
+           MOVE SPACES TO letter-line
+           WRITE letter-line
+           MOVE SPACES      TO amount-line
+           MOVE "CREDIT LIMIT" TO amount-label
+           MOVE file-c-limit TO amount-value
+           WRITE letter-line FROM amount-line
+           MOVE SPACES      TO amount-line
+           MOVE "AMOUNT OUTSTANDING" TO amount-label
+           MOVE ws-cust-bal  TO amount-value
+           WRITE letter-line FROM amount-line
+           MOVE SPACES TO letter-line
+           WRITE letter-line
+           MOVE "PLEASE REMIT PAYMENT AT YOUR EARLIEST CONVENIENCE."
+                                                 TO letter-line
+           WRITE letter-line.
+
+      *---------------------------------------------------------------*
+
+       Program-Terminate SECTION.
+
+           CLOSE customer-file
+           CLOSE dunning-ctl-file
+           CLOSE letter-file
+           DISPLAY "DUNNING: " ws-letter-count " LETTER(S) WRITTEN "
+                   "TO dunning.lst"
+           STOP RUN.
