@@ -0,0 +1,276 @@
+      $SET ans85
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custload.
+
+      *---------------------------------------------------------------*
+      *    Bulk customer load/update batch job. Reads a sequential
+      *    file of customer changes and applies them to cust.ism using
+      *    the same fill/validate/rewrite logic as customer.cbl's
+      *    Save-Record (via the shared custval subprogram), so on-
+      *    boarding a batch of accounts or an across-the-board credit
+      *    limit change doesn't have to be keyed in one at a time.
+      *    Any input record that fails validation is written to a
+      *    printed exception report instead of being applied.
+      *---------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT input-file ASSIGN "custload.dat"
+           ORGANIZATION IS SEQUENTIAL.
+
+           SELECT customer-file ASSIGN "cust.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS file-c-code
+           ACCESS IS DYNAMIC
+           FILE STATUS IS ws-customer-file-status.
+
+           SELECT exception-file ASSIGN "custload.lst"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  input-file.
+       01  input-record.
+           03  in-action               PIC X(1).
+               88  in-action-add               VALUE "A".
+               88  in-action-change             VALUE "C".
+               88  in-action-delete             VALUE "D".
+           03  in-c-code               PIC X(5).
+           03  in-c-name               PIC X(15).
+           03  in-c-addr1              PIC X(15).
+           03  in-c-addr2              PIC X(15).
+           03  in-c-addr3              PIC X(15).
+           03  in-c-addr4              PIC X(15).
+           03  in-c-limit              PIC 9(4).
+           03  in-c-area               PIC X.
+           03  in-override-flg         PIC 9.
+
+       FD  customer-file.
+       01  customer-record.
+           03  file-c-code             PIC X(5).
+           03  file-c-name             PIC X(15).
+           03  file-c-addr1            PIC X(15).
+           03  file-c-addr2            PIC X(15).
+           03  file-c-addr3            PIC X(15).
+           03  file-c-addr4            PIC X(15).
+           03  file-c-limit            PIC 9(4) COMP.
+           03  file-c-area             PIC X.
+           03  file-last-changed.
+               05  file-last-changed-date    PIC 9(6).
+               05  file-last-changed-time    PIC 9(8).
+           03  file-c-order.
+             78  no-of-orders              VALUE 10.
+               05  file-c-order-entry OCCURS no-of-orders.
+                   07  file-ord-no     PIC 9(6).
+                   07  file-ord-date   PIC 9(6).
+                   07  file-ord-val    PIC 9(4)V99 COMP.
+                   07  file-pay-val    PIC 9(4)V99 COMP.
+
+       FD  exception-file.
+       01  exception-line              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       78  customer-validator               VALUE "custval".
+
+       77  ws-eof-sw                   PIC X(1) VALUE "N".
+           88  ws-eof                           VALUE "Y".
+
+       77  ws-c-bal                    PIC 9(6)V99.
+       77  ws-c-bal-signed             PIC S9(6)V99.
+       77  ws-c-limit                  PIC 9(4).
+       77  ws-val-ok-flg               PIC X(1).
+           88  ws-val-ok                        VALUE "Y".
+       77  ws-val-error-msg            PIC X(40).
+
+       77  ws-applied-count            PIC 9(7) COMP VALUE 0.
+       77  ws-rejected-count           PIC 9(7) COMP VALUE 0.
+       77  array-ind                   PIC 9(4) COMP.
+
+      *---------------------------------------------------------------*
+      *    cust.ism is also open lock MODE IS AUTOMATIC on customer.cbl's
+      *    interactive screen, so a REWRITE/DELETE here against a record
+      *    an operator has open fails with a file status in the "9x"
+      *    I/O-error class rather than INVALID KEY - the same lock
+      *    failure customer.cbl's Rewrite-Customer-With-Retry/Delete-
+      *    Customer-With-Retry guard against. A batch job can't usefully
+      *    wait on an interactive operator, so a locked record here is
+      *    routed straight to the exception report instead of being
+      *    retried.
+      *---------------------------------------------------------------*
+       77  ws-customer-file-status     PIC X(2).
+           88  cf-status-ok                     VALUE "00".
+           88  cf-status-locked                 VALUE "90" THRU "99".
+
+       01  exc-line.
+           03  exc-code                PIC X(5).
+           03  FILLER                  PIC X(1)  VALUE SPACES.
+           03  exc-action              PIC X(1).
+           03  FILLER                  PIC X(1)  VALUE SPACES.
+           03  exc-reason              PIC X(40).
+
+       PROCEDURE DIVISION.
+
+       Main-Process SECTION.
+
+           PERFORM Program-Initialize
+           PERFORM Apply-Input-Record UNTIL ws-eof
+           PERFORM Program-Terminate.
+
+      *---------------------------------------------------------------*
+
+       Program-Initialize SECTION.
+
+           OPEN INPUT  input-file
+           OPEN I-O    customer-file
+           OPEN OUTPUT exception-file
+           PERFORM Read-Input-Record.
+
+      *---------------------------------------------------------------*
+
+       Read-Input-Record SECTION.
+
+           READ input-file
+               AT END
+                   SET ws-eof TO TRUE
+           END-READ.
+
+      *---------------------------------------------------------------*
+
+       Apply-Input-Record SECTION.
+
+           EVALUATE TRUE
+               WHEN in-action-delete
+                   PERFORM Delete-Customer
+               WHEN in-action-add OR in-action-change
+                   PERFORM Load-And-Validate-Customer
+               WHEN OTHER
+                   MOVE "UNKNOWN ACTION CODE" TO ws-val-error-msg
+                   PERFORM Write-Exception
+           END-EVALUATE
+           PERFORM Read-Input-Record.
+
+      *---------------------------------------------------------------*
+
+       Load-And-Validate-Customer SECTION.
+
+           MOVE in-c-code TO file-c-code
+           READ customer-file
+               INVALID KEY
+                   INITIALIZE customer-record
+                   MOVE in-c-code TO file-c-code
+           END-READ
+           PERFORM Fill-Record-From-Input
+           PERFORM Compute-Outstanding-Balance
+           MOVE file-c-limit TO ws-c-limit
+           CALL customer-validator USING ws-c-limit
+                                          ws-c-bal
+                                          in-override-flg
+                                          file-c-area
+                                          ws-val-ok-flg
+                                          ws-val-error-msg
+           END-CALL
+           IF ws-val-ok
+               ACCEPT file-last-changed-date FROM DATE
+               ACCEPT file-last-changed-time FROM TIME
+               REWRITE customer-record
+                   INVALID KEY
+                       WRITE customer-record
+                   END-WRITE
+               END-REWRITE
+               IF cf-status-ok
+                   ADD 1 TO ws-applied-count
+               ELSE
+                   MOVE "CUSTOMER RECORD LOCKED BY ANOTHER USER"
+                                                 TO ws-val-error-msg
+                   PERFORM Write-Exception
+               END-IF
+           ELSE
+               PERFORM Write-Exception
+           END-IF.
+
+      *---------------------------------------------------------------*
+
+       Fill-Record-From-Input SECTION.
+
+           MOVE in-c-name  TO file-c-name
+           MOVE in-c-addr1 TO file-c-addr1
+           MOVE in-c-addr2 TO file-c-addr2
+           MOVE in-c-addr3 TO file-c-addr3
+           MOVE in-c-addr4 TO file-c-addr4
+           MOVE in-c-limit TO file-c-limit
+           MOVE in-c-area  TO file-c-area.
+
+      *---------------------------------------------------------------*
+
+      *---------------------------------------------------------------*
+      *    Runs the total in ws-c-bal-signed (signed) rather than
+      *    straight into ws-c-bal (unsigned, the shape custval's
+      *    lnk-val-c-bal linkage parameter expects) - an early slot
+      *    that's a net credit (pay-val > ord-val) before any offsetting
+      *    positive balance has accumulated would otherwise drive an
+      *    unsigned running total negative mid-loop, and COBOL stores
+      *    that as its absolute value, corrupting every ADD/SUBTRACT
+      *    after it. ws-c-bal is only set, as an unsigned amount, once
+      *    the true signed total is known; a genuinely negative overall
+      *    total (the customer is net in credit) floors to zero rather
+      *    than flipping positive.
+      *---------------------------------------------------------------*
+
+       Compute-Outstanding-Balance SECTION.
+
+           MOVE 0 TO ws-c-bal-signed
+           PERFORM VARYING array-ind FROM 1 BY 1
+                              UNTIL array-ind > no-of-orders
+               ADD file-ord-val(array-ind) TO ws-c-bal-signed
+               SUBTRACT file-pay-val(array-ind) FROM ws-c-bal-signed
+           END-PERFORM
+           IF ws-c-bal-signed < 0
+               MOVE 0 TO ws-c-bal
+           ELSE
+               MOVE ws-c-bal-signed TO ws-c-bal
+           END-IF.
+
+      *---------------------------------------------------------------*
+
+       Delete-Customer SECTION.
+
+           MOVE in-c-code TO file-c-code
+           DELETE customer-file
+               INVALID KEY
+                   MOVE "CUSTOMER NOT ON FILE" TO ws-val-error-msg
+                   PERFORM Write-Exception
+               NOT INVALID KEY
+                   IF cf-status-ok
+                       ADD 1 TO ws-applied-count
+                   ELSE
+                       MOVE "CUSTOMER RECORD LOCKED BY ANOTHER USER"
+                                                 TO ws-val-error-msg
+                       PERFORM Write-Exception
+                   END-IF
+           END-DELETE.
+
+      *---------------------------------------------------------------*
+
+       Write-Exception SECTION.
+
+           MOVE SPACES     TO exc-line
+           MOVE in-c-code  TO exc-code
+           MOVE in-action  TO exc-action
+           MOVE ws-val-error-msg TO exc-reason
+           WRITE exception-line FROM exc-line
+           ADD 1 TO ws-rejected-count.
+
+      *---------------------------------------------------------------*
+
+       Program-Terminate SECTION.
+
+           CLOSE input-file
+           CLOSE customer-file
+           CLOSE exception-file
+           DISPLAY "CUSTLOAD: " ws-applied-count  " APPLIED, "
+                   ws-rejected-count " REJECTED - SEE custload.lst"
+           STOP RUN.
